@@ -2,55 +2,120 @@
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+      *BATCH ADDING MACHINE : READS ONE NUMBER PER LINE FROM
+      *ADDTRANS AND ACCUMULATES A RUNNING SUMA TOTAL, DISPLAYING A
+      *GRAND TOTAL LINE AT THE END OF THE RUN
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "ADDTRANS"
+            FILE STATUS IS WS-STATUS1
+              ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+      *-----------------------
+       FD TRANS-FILE.
+      *     ONE NUMBER PER LINE TO BE ADDED INTO THE RUNNING TOTAL
+       01 TRANS-REC.
+           05 TR-AMOUNT    PIC 9(7).
       *-----------------------
        WORKING-STORAGE SECTION.
-       01 A   PIC 9(2) VALUE 10.
-       01 B   PIC 9(2) VALUE 20.
-       01 C   PIC 9(2) VALUE 30.
-       01 D   PIC 9(2) VALUE 40.
-       01 SUMA PIC 9(3).
+       01 WS-STATUS1       PIC 99.
+       01 WS-ABEND-WHERE   PIC X(30) VALUE SPACES.
+       01 WS-RECORD-COUNT  PIC 9(7) VALUE ZERO.
+       01 SUMA              PIC 9(9) VALUE ZERO.
+      *
+      *END OF FILE IS SIGNALLED BY ITS OWN SWITCH RATHER THAN A
+      *SENTINEL VALUE MOVED INTO TR-AMOUNT -- 9999999 IS ALSO THE
+      *LARGEST AMOUNT PIC 9(7) CAN HOLD, SO A GENUINE TRANSACTION OF
+      *THAT SIZE WOULD OTHERWISE BE MISTAKEN FOR END OF FILE
+       01 WS-EOF-FLAG       PIC X(1) VALUE "N".
+           88 END-OF-TRANS-FILE      VALUE "Y".
+           88 NOT-END-OF-TRANS-FILE  VALUE "N".
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-            ADD A TO B GIVING SUMA
-            DISPLAY SUMA
-
-
-            ADD A,B,C TO D GIVING SUMA
-            DISPLAY "A+B+C+D " SUMA
-
-            ADD A,B TO C GIVING D
-           DISPLAY "A+B " D
-
-           ADD A TO B,C
-           DISPLAY A,B,C
-
-           ADD A,B GIVING C,D
-           DISPLAY A,B,C,D
-
-           ADD 10 TO A
-           DISPLAY A
-
-           ADD 10,20 TO A
-           DISPLAY A
-
-           ADD 10,A TO B
-           DISPLAY A, B
-
-           ADD 20 TO A,B
-           DISPLAY A,B
-
-
-             STOP RUN.
+       000-MAIN-MODULE.
+      *
+      *controls the direction of the program logic
+      *
+            DISPLAY "PROGRAM START"
+            PERFORM 100-INITIALIZATION-RTN
+            PERFORM 200-READ-TRANS
+            PERFORM 300-ACCUMULATE-RTN
+                UNTIL END-OF-TRANS-FILE
+            PERFORM 400-PRINT-GRAND-TOTAL-RTN
+            PERFORM 500-CLOSE-RTN
+            DISPLAY "PROGRAM END."
+            GOBACK.
+      *
+       100-INITIALIZATION-RTN.
+      *
+      *opens the transaction file used by this run
+      *
+            OPEN INPUT TRANS-FILE
+            IF WS-STATUS1 NOT = 00
+                MOVE "OPEN TRANS-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       200-READ-TRANS.
+      *
+      *reads the next amount to be added
+      *
+            READ TRANS-FILE
+                AT END SET END-OF-TRANS-FILE TO TRUE
+            END-READ
+            IF WS-STATUS1 NOT = 00 AND WS-STATUS1 NOT = 10
+                MOVE "READ TRANS-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       300-ACCUMULATE-RTN.
+      *
+      *folds one transaction amount into the running total
+      *
+            ADD TR-AMOUNT TO SUMA
+            ADD 1 TO WS-RECORD-COUNT
+            DISPLAY "RUNNING TOTAL " SUMA
+            PERFORM 200-READ-TRANS
+            .
+      *
+       400-PRINT-GRAND-TOTAL-RTN.
+      *
+      *displays the grand-total line at the end of the run
+      *
+            DISPLAY "***************************************"
+            DISPLAY "NUMBERS ADDED  : " WS-RECORD-COUNT
+            DISPLAY "GRAND TOTAL    : " SUMA
+            DISPLAY "***************************************"
+            .
+      *
+       500-CLOSE-RTN.
+      *
+      *closes the transaction file
+      *
+            CLOSE TRANS-FILE
+            .
+      *
+       9999-ABEND-RTN.
+      *
+      *terminates the run on a bad file status instead of producing a
+      *silently wrong grand total
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* ADDHW ABEND                          *"
+            DISPLAY "* FAILING OPERATION: " WS-ABEND-WHERE
+            DISPLAY "* WS-STATUS1 (TRANS-FILE): " WS-STATUS1
+            DISPLAY "***************************************"
+            GOBACK.
       ** add other procedures here
        END PROGRAM YOUR-PROGRAM-NAME.
