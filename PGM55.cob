@@ -0,0 +1,552 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PGM55.
+      *END-OF-DAY RECONCILIATION : RE-READS OLD-MASTER, TRANS-FILE AND
+      *NEW-MASTER AFTER A PGM52 RUN AND VERIFIES THAT SUM(NM-AMOUNT)
+      *EQUALS SUM(OM-AMOUNT) PLUS THE NET OF THE DAY'S TRANSACTIONS,
+      *SO AN OUT-OF-BALANCE DAY IS CAUGHT BEFORE NEW-MASTER IS
+      *CERTIFIED AND FED INTO TOMORROW'S OLD-MASTER
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT OLD-MASTER ASSIGN TO "OLDMSTR"
+            FILE STATUS IS WS-STATUS1
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+            FILE STATUS IS WS-STATUS2
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT NEW-MASTER ASSIGN TO "NEWMSTR"
+            FILE STATUS IS WS-STATUS3
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+            FILE STATUS IS WS-STATUS4
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT CARRYFWD-FILE ASSIGN TO "CARRYFWD"
+            FILE STATUS IS WS-STATUS5
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+            FILE STATUS IS WS-STATUS6
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD OLD-MASTER.
+      *     MUST STAY IN SYNC WITH PGM52.COB'S OLD-MASTER-REC LAYOUT --
+      *     A SHORTER RECORD HERE READS A PHYSICAL LINE LONGER THAN ITS
+      *     OWN FD AND ABENDS WITH FILE STATUS "06"
+       01 OLD-MASTER-REC.
+           05 OM-ACCT-NO COPY ACCTREC.
+            05 OM-AMOUNT     PIC 9(5).
+            05 OM-YTD-ACTIVITY PIC 9(7).
+            05 OM-NOACT-CNT  PIC 9(3).
+      *
+       FD TRANS-FILE.
+       01 TRANS-REC.
+           05 T-ACCT-NO COPY ACCTREC.
+            05 T-AMOUNT     PIC 9(5).
+            05 T-TYPE       PIC X(1).
+      *        "C" = CREDIT (ADD TO BALANCE)  "D" = DEBIT (SUBTRACT)
+      *        "X" = CLOSE (NO BALANCE EFFECT OF ITS OWN)
+            05 T-EFF-DATE   PIC 9(8).
+            05 FILLER       PIC X(81).
+      *
+       FD NEW-MASTER.
+      *     MUST STAY IN SYNC WITH PGM52.COB'S NEW-MASTER-REC LAYOUT --
+      *     A SHORTER RECORD HERE READS A PHYSICAL LINE LONGER THAN ITS
+      *     OWN FD AND ABENDS WITH FILE STATUS "06"
+       01 NEW-MASTER-REC.
+           05 NM-ACCT-NO COPY ACCTREC.
+            05 NM-AMOUNT     PIC 9(5).
+            05 NM-YTD-ACTIVITY PIC 9(7).
+            05 NM-NOACT-CNT  PIC 9(3).
+      *
+       FD SUSPENSE-FILE.
+      *     TRANSACTIONS PGM52 COULD NOT SAFELY APPLY -- EITHER THE
+      *     ACCOUNT WASN'T ON OLD-MASTER, OR THE WHOLE DAY'S BATCH FOR
+      *     THE ACCOUNT WOULD HAVE OVERDRAWN IT . MUST STAY IN SYNC
+      *     WITH PGM52.COB'S SUSPENSE-REC LAYOUT
+       01 SUSPENSE-REC.
+           05 SUS-ACCT-NO   PIC X(5).
+            05 SUS-AMOUNT    PIC 9(5).
+            05 SUS-TYPE      PIC X(1).
+            05 SUS-REASON    PIC X(20).
+            05 FILLER        PIC X(68).
+      *
+       FD CARRYFWD-FILE.
+      *     FUTURE-DATED TRANSACTIONS PGM52 DIVERTED HERE UNAPPLIED
+      *     INSTEAD OF POSTING THEM EARLY . MUST STAY IN SYNC WITH
+      *     PGM52.COB'S CARRYFWD-REC LAYOUT
+       01 CARRYFWD-REC.
+           05 CF-ACCT-NO    PIC X(5).
+            05 CF-AMOUNT     PIC 9(5).
+            05 CF-TYPE       PIC X(1).
+            05 CF-EFF-DATE   PIC 9(8).
+            05 FILLER        PIC X(81).
+      *
+       FD AUDIT-LOG.
+      *     ONE RECORD PER NEW-MASTER/SUSPENSE WRITE . MUST STAY IN
+      *     SYNC WITH PGM52.COB'S AUDIT-REC LAYOUT . THE "CLOSED"
+      *     ACTION CODE IS THE ONLY RECORD OF WHICH ACCOUNTS PGM52
+      *     DROPPED FROM NEW-MASTER ENTIRELY
+       01 AUDIT-REC.
+           05 AUD-OM-ACCT-NO   PIC X(5).
+            05 AUD-NM-ACCT-NO   PIC X(5).
+            05 AUD-ACTION-CODE  PIC X(10).
+            05 AUD-RUN-DATE     PIC 9(8).
+            05 AUD-RUN-TIME     PIC 9(8).
+            05 FILLER           PIC X(65).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-STATUS1   PIC 99.
+       01 WS-STATUS2   PIC 99.
+       01 WS-STATUS3   PIC 99.
+       01 WS-STATUS4   PIC 99.
+       01 WS-STATUS5   PIC 99.
+       01 WS-STATUS6   PIC 99.
+       01 WS-ABEND-WHERE   PIC X(30) VALUE SPACES.
+      *
+      *RECONCILIATION TOTALS
+       01 WS-RECON-TOTALS.
+           05 WS-OM-CNT        PIC 9(7) VALUE ZERO.
+            05 WS-OM-TOTAL      PIC 9(9) VALUE ZERO.
+            05 WS-TR-CNT        PIC 9(7) VALUE ZERO.
+            05 WS-TR-NET        PIC S9(9) VALUE ZERO.
+            05 WS-NM-CNT        PIC 9(7) VALUE ZERO.
+            05 WS-NM-TOTAL      PIC 9(9) VALUE ZERO.
+       01 WS-EXPECTED-NM-TOTAL  PIC S9(9) VALUE ZERO.
+       01 WS-DIFFERENCE         PIC S9(9) VALUE ZERO.
+      *
+      *NOT EVERY TRANS-FILE RECORD SUMMED INTO WS-TR-NET ABOVE ACTUALLY
+      *POSTED TO NEW-MASTER, AND NOT EVERY OM-AMOUNT SUMMED INTO
+      *WS-OM-TOTAL ABOVE SURVIVED INTO NEW-MASTER EITHER . THE
+      *ACCUMULATORS BELOW BACK OUT THE PORTION OF EACH THAT PGM52
+      *NEVER CARRIED FORWARD, SO THE RECONCILIATION REFLECTS WHAT
+      *ACTUALLY LANDED ON NEW-MASTER -- NOT WHAT WOULD HAVE LANDED IF
+      *EVERY TRANSACTION HAD POSTED AND EVERY ACCOUNT HAD SURVIVED
+       01 WS-SUS-CNT              PIC 9(7) VALUE ZERO.
+       01 WS-CARRYFWD-CNT         PIC 9(7) VALUE ZERO.
+       01 WS-AUD-CNT              PIC 9(7) VALUE ZERO.
+       01 WS-NEWACCT-EXCLUDED-NET   PIC S9(9) VALUE ZERO.
+       01 WS-CARRYFWD-EXCLUDED-NET  PIC S9(9) VALUE ZERO.
+       01 WS-OVERDRAFT-EXCLUDED-NET PIC S9(9) VALUE ZERO.
+      *
+      *A CLOSED ACCOUNT'S OM-AMOUNT IS DROPPED FROM NEW-MASTER
+      *ENTIRELY, NOT TRANSACTED AWAY, SO BOTH ITS OLD-MASTER BALANCE
+      *AND THE NET EFFECT OF ANY OF ITS OWN TRANS-FILE RECORDS MUST
+      *COME BACK OUT OF THE RECONCILIATION -- THE SAME COMBINED
+      *OLD-BALANCE-PLUS-NET-DELTA EXCLUSION PGM52'S OWN
+      *900-BALANCING-REPORT SUBTRACTS AS WS-CLOSED-AMOUNT-TOTAL
+       01 WS-CLOSED-EXCLUDED-NET    PIC S9(9) VALUE ZERO.
+      *
+      *ACCOUNT NUMBERS SUSPENSE-FILE FLAGGED AS OVERDRAFT-REJECTED FOR
+      *THE WHOLE DAY -- EVERY TRANS-FILE RECORD FOR ONE OF THESE
+      *ACCOUNTS WAS REJECTED AS A BATCH BY PGM52, SO NONE OF THEM
+      *POSTED . SUSPENSE-FILE IS WRITTEN IN THE SAME ASCENDING
+      *ACCOUNT-NUMBER ORDER OLD-MASTER AND TRANS-FILE ARE READ IN, SO
+      *THE OVERDRAFT SUBSET STAYS SORTED FOR SEARCH ALL BELOW
+       01 WS-OVERDRAFT-ACCT-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-OVERDRAFT-ACCT-TABLE.
+           05 WS-OVERDRAFT-ACCT OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-OVERDRAFT-ACCT-COUNT
+                   ASCENDING KEY WS-OVERDRAFT-ACCT
+                   INDEXED BY OA-IDX PIC X(5).
+      *
+      *ACCOUNT NUMBERS AUDIT-LOG FLAGGED "CLOSED" . AUDIT-LOG IS
+      *WRITTEN ONE RECORD PER ACCOUNT FROM WITHIN PGM52'S SAME
+      *ASCENDING-ORDER MERGE LOOP, SO THIS SUBSET STAYS SORTED FOR
+      *SEARCH ALL BELOW THE SAME WAY WS-OVERDRAFT-ACCT DOES
+       01 WS-CLOSED-ACCT-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-CLOSED-ACCT-TABLE.
+           05 WS-CLOSED-ACCT OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-CLOSED-ACCT-COUNT
+                   ASCENDING KEY WS-CLOSED-ACCT
+                   INDEXED BY CA-IDX PIC X(5).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-MAIN-MODULE.
+      *
+      *controls the direction of the program logic
+      *
+            DISPLAY "PROGRAM START"
+            PERFORM 100-INITIALIZATION-RTN
+            PERFORM 250-LOAD-EXCLUSIONS-RTN
+            PERFORM 200-SUM-OLD-MASTER-RTN
+            PERFORM 300-SUM-TRANS-FILE-RTN
+            PERFORM 400-SUM-NEW-MASTER-RTN
+            PERFORM 500-CLOSE-RTN
+            PERFORM 600-REPORT-RECONCILIATION-RTN
+            DISPLAY "PROGRAM END."
+            STOP RUN.
+      *
+       100-INITIALIZATION-RTN.
+      *
+      *opens all six files re-read by this reconciliation run
+      *
+            OPEN INPUT OLD-MASTER
+            IF WS-STATUS1 NOT = 00
+                MOVE "OPEN OLD-MASTER" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            OPEN INPUT TRANS-FILE
+            IF WS-STATUS2 NOT = 00
+                MOVE "OPEN TRANS-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            OPEN INPUT NEW-MASTER
+            IF WS-STATUS3 NOT = 00
+                MOVE "OPEN NEW-MASTER" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            OPEN INPUT SUSPENSE-FILE
+            IF WS-STATUS4 NOT = 00
+                MOVE "OPEN SUSPENSE-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            OPEN INPUT CARRYFWD-FILE
+            IF WS-STATUS5 NOT = 00
+                MOVE "OPEN CARRYFWD-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            OPEN INPUT AUDIT-LOG
+            IF WS-STATUS6 NOT = 00
+                MOVE "OPEN AUDIT-LOG" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       200-SUM-OLD-MASTER-RTN.
+      *
+      *totals every om-amount on old-master
+      *
+            READ OLD-MASTER
+                AT END MOVE HIGH-VALUES TO OM-ACCT-NO
+            END-READ
+            PERFORM 210-SUM-ONE-OLD-MASTER-REC
+                UNTIL OM-ACCT-NO = HIGH-VALUES
+            .
+      *
+       210-SUM-ONE-OLD-MASTER-REC.
+      *
+      *folds one old-master record into the running total, then reads
+      *the next one . an account audit-log flagged "closed" is dropped
+      *from new-master entirely, so its om-amount is also folded into
+      *ws-closed-excluded-net for 600-report-reconciliation-rtn to
+      *back out
+      *
+            ADD 1 TO WS-OM-CNT
+            ADD OM-AMOUNT TO WS-OM-TOTAL
+            IF WS-CLOSED-ACCT-COUNT > 0
+                SEARCH ALL WS-CLOSED-ACCT
+                    WHEN WS-CLOSED-ACCT(CA-IDX) = OM-ACCT-NO
+                        ADD OM-AMOUNT TO WS-CLOSED-EXCLUDED-NET
+                END-SEARCH
+            END-IF
+            READ OLD-MASTER
+                AT END MOVE HIGH-VALUES TO OM-ACCT-NO
+            END-READ
+            IF WS-STATUS1 NOT = 00 AND WS-STATUS1 NOT = 10
+                MOVE "READ OLD-MASTER" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       250-LOAD-EXCLUSIONS-RTN.
+      *
+      *reads suspense-file, carryfwd-file and audit-log in full before
+      *old-master or trans-file is summed, so 210-sum-one-old-master-
+      *rec and 310-sum-one-trans-rec both know which accounts/records
+      *never actually posted to new-master . a new-account suspense
+      *entry is an exact copy of the one trans-file record that caused
+      *it, so its own net effect is backed out directly ; an overdraft
+      *suspense entry only carries the account's prior balance, not
+      *the rejected batch's net effect, so the whole account number is
+      *remembered instead and excluded when its trans-file records are
+      *summed ; a closed account is dropped from new-master entirely,
+      *so both its old-master balance and its trans-file net effect
+      *are excluded the same way the overdraft case excludes just the
+      *trans-file side
+      *
+            READ SUSPENSE-FILE
+                AT END MOVE HIGH-VALUES TO SUS-ACCT-NO
+            END-READ
+            PERFORM 260-LOAD-ONE-SUSPENSE-REC
+                UNTIL SUS-ACCT-NO = HIGH-VALUES
+            READ CARRYFWD-FILE
+                AT END MOVE HIGH-VALUES TO CF-ACCT-NO
+            END-READ
+            PERFORM 270-LOAD-ONE-CARRYFWD-REC
+                UNTIL CF-ACCT-NO = HIGH-VALUES
+            READ AUDIT-LOG
+                AT END MOVE HIGH-VALUES TO AUD-OM-ACCT-NO
+            END-READ
+            PERFORM 280-LOAD-ONE-AUDIT-REC
+                UNTIL AUD-OM-ACCT-NO = HIGH-VALUES
+            .
+      *
+       260-LOAD-ONE-SUSPENSE-REC.
+      *
+      *folds one suspense-file record into the exclusion totals, then
+      *reads the next one
+      *
+            ADD 1 TO WS-SUS-CNT
+            EVALUATE SUS-REASON
+                WHEN "ACCT NOT ON OLD-MAST"
+                    EVALUATE SUS-TYPE
+                        WHEN "D"
+                            SUBTRACT SUS-AMOUNT
+                                FROM WS-NEWACCT-EXCLUDED-NET
+                        WHEN "X"
+                            CONTINUE
+                        WHEN OTHER
+                            ADD SUS-AMOUNT TO WS-NEWACCT-EXCLUDED-NET
+                    END-EVALUATE
+                WHEN "DEBIT WOULD OVERDRAW"
+      *                SUS-REASON IS ONLY PIC X(20), SO PGM52'S 25-
+      *                CHARACTER LITERAL "DEBIT WOULD OVERDRAW ACCT"
+      *                IS STORED TRUNCATED TO EXACTLY THIS -- SEE THE
+      *                MATCHING NOTE FOR "ACCT NOT ON OLD-MAST" BELOW
+                    ADD 1 TO WS-OVERDRAFT-ACCT-COUNT
+                    MOVE SUS-ACCT-NO
+                        TO WS-OVERDRAFT-ACCT(WS-OVERDRAFT-ACCT-COUNT)
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+            READ SUSPENSE-FILE
+                AT END MOVE HIGH-VALUES TO SUS-ACCT-NO
+            END-READ
+            IF WS-STATUS4 NOT = 00 AND WS-STATUS4 NOT = 10
+                MOVE "READ SUSPENSE-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       270-LOAD-ONE-CARRYFWD-REC.
+      *
+      *folds one carryfwd-file record's own net effect into the
+      *exclusion total, then reads the next one . same debit/credit/
+      *close rule 310-sum-one-trans-rec applies, since this is the
+      *exact record that was diverted here unapplied
+      *
+            ADD 1 TO WS-CARRYFWD-CNT
+            EVALUATE CF-TYPE
+                WHEN "D"
+                    SUBTRACT CF-AMOUNT FROM WS-CARRYFWD-EXCLUDED-NET
+                WHEN "X"
+                    CONTINUE
+                WHEN OTHER
+                    ADD CF-AMOUNT TO WS-CARRYFWD-EXCLUDED-NET
+            END-EVALUATE
+            READ CARRYFWD-FILE
+                AT END MOVE HIGH-VALUES TO CF-ACCT-NO
+            END-READ
+            IF WS-STATUS5 NOT = 00 AND WS-STATUS5 NOT = 10
+                MOVE "READ CARRYFWD-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       280-LOAD-ONE-AUDIT-REC.
+      *
+      *remembers the account number of every audit-log record flagged
+      *"closed", then reads the next one
+      *
+            ADD 1 TO WS-AUD-CNT
+            IF AUD-ACTION-CODE = "CLOSED"
+                ADD 1 TO WS-CLOSED-ACCT-COUNT
+                MOVE AUD-OM-ACCT-NO
+                    TO WS-CLOSED-ACCT(WS-CLOSED-ACCT-COUNT)
+            END-IF
+            READ AUDIT-LOG
+                AT END MOVE HIGH-VALUES TO AUD-OM-ACCT-NO
+            END-READ
+            IF WS-STATUS6 NOT = 00 AND WS-STATUS6 NOT = 10
+                MOVE "READ AUDIT-LOG" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       300-SUM-TRANS-FILE-RTN.
+      *
+      *totals the net effect of every transaction on trans-file
+      *
+            READ TRANS-FILE
+                AT END MOVE HIGH-VALUES TO T-ACCT-NO
+            END-READ
+            PERFORM 310-SUM-ONE-TRANS-REC
+                UNTIL T-ACCT-NO = HIGH-VALUES
+            .
+      *
+       310-SUM-ONE-TRANS-REC.
+      *
+      *folds one transaction's net effect into the running total, then
+      *reads the next one . debits subtract, closes have no balance
+      *effect of their own, everything else is treated as a credit .
+      *every record is folded into ws-tr-net the same as always ; if
+      *the account is also in ws-overdraft-acct-table the same amount
+      *is folded into ws-overdraft-excluded-net, and if it is in
+      *ws-closed-acct-table the same amount is folded into
+      *ws-closed-excluded-net instead, so 600-report-reconciliation-
+      *rtn can back either case out
+      *
+            ADD 1 TO WS-TR-CNT
+            EVALUATE T-TYPE
+                WHEN "D"
+                    SUBTRACT T-AMOUNT FROM WS-TR-NET
+                    IF WS-OVERDRAFT-ACCT-COUNT > 0
+                        SEARCH ALL WS-OVERDRAFT-ACCT
+                            WHEN WS-OVERDRAFT-ACCT(OA-IDX) = T-ACCT-NO
+                                SUBTRACT T-AMOUNT
+                                    FROM WS-OVERDRAFT-EXCLUDED-NET
+                        END-SEARCH
+                    END-IF
+                    IF WS-CLOSED-ACCT-COUNT > 0
+                        SEARCH ALL WS-CLOSED-ACCT
+                            WHEN WS-CLOSED-ACCT(CA-IDX) = T-ACCT-NO
+                                SUBTRACT T-AMOUNT
+                                    FROM WS-CLOSED-EXCLUDED-NET
+                        END-SEARCH
+                    END-IF
+                WHEN "X"
+                    CONTINUE
+                WHEN OTHER
+                    ADD T-AMOUNT TO WS-TR-NET
+                    IF WS-OVERDRAFT-ACCT-COUNT > 0
+                        SEARCH ALL WS-OVERDRAFT-ACCT
+                            WHEN WS-OVERDRAFT-ACCT(OA-IDX) = T-ACCT-NO
+                                ADD T-AMOUNT
+                                    TO WS-OVERDRAFT-EXCLUDED-NET
+                        END-SEARCH
+                    END-IF
+                    IF WS-CLOSED-ACCT-COUNT > 0
+                        SEARCH ALL WS-CLOSED-ACCT
+                            WHEN WS-CLOSED-ACCT(CA-IDX) = T-ACCT-NO
+                                ADD T-AMOUNT
+                                    TO WS-CLOSED-EXCLUDED-NET
+                        END-SEARCH
+                    END-IF
+            END-EVALUATE
+            READ TRANS-FILE
+                AT END MOVE HIGH-VALUES TO T-ACCT-NO
+            END-READ
+            IF WS-STATUS2 NOT = 00 AND WS-STATUS2 NOT = 10
+                MOVE "READ TRANS-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       400-SUM-NEW-MASTER-RTN.
+      *
+      *totals every nm-amount on new-master
+      *
+            READ NEW-MASTER
+                AT END MOVE HIGH-VALUES TO NM-ACCT-NO
+            END-READ
+            PERFORM 410-SUM-ONE-NEW-MASTER-REC
+                UNTIL NM-ACCT-NO = HIGH-VALUES
+            .
+      *
+       410-SUM-ONE-NEW-MASTER-REC.
+      *
+      *folds one new-master record into the running total, then reads
+      *the next one
+      *
+            ADD 1 TO WS-NM-CNT
+            ADD NM-AMOUNT TO WS-NM-TOTAL
+            READ NEW-MASTER
+                AT END MOVE HIGH-VALUES TO NM-ACCT-NO
+            END-READ
+            IF WS-STATUS3 NOT = 00 AND WS-STATUS3 NOT = 10
+                MOVE "READ NEW-MASTER" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       500-CLOSE-RTN.
+      *
+      *closes all six files
+      *
+            CLOSE OLD-MASTER
+            CLOSE TRANS-FILE
+            CLOSE NEW-MASTER
+            CLOSE SUSPENSE-FILE
+            CLOSE CARRYFWD-FILE
+            CLOSE AUDIT-LOG
+            .
+      *
+       600-REPORT-RECONCILIATION-RTN.
+      *
+      *compares sum(nm-amount) against sum(om-amount) plus the net of
+      *applied trans-rec amounts, less the net of transactions that
+      *pgm52 never actually posted (new-account suspense, overdraft-
+      *rejected batches, future-dated carryfwd) and less the old-
+      *master balance plus trans-file net effect of accounts pgm52
+      *closed and dropped from new-master entirely, then flags any
+      *mismatch
+      *
+            COMPUTE WS-EXPECTED-NM-TOTAL =
+                    WS-OM-TOTAL + WS-TR-NET
+                    - WS-NEWACCT-EXCLUDED-NET
+                    - WS-OVERDRAFT-EXCLUDED-NET
+                    - WS-CARRYFWD-EXCLUDED-NET
+                    - WS-CLOSED-EXCLUDED-NET
+            COMPUTE WS-DIFFERENCE =
+                    WS-NM-TOTAL - WS-EXPECTED-NM-TOTAL
+            DISPLAY "***************************************"
+            DISPLAY "* END-OF-DAY RECONCILIATION REPORT     *"
+            DISPLAY "***************************************"
+            DISPLAY "OLD-MASTER RECORDS READ  : " WS-OM-CNT
+            DISPLAY "OLD-MASTER TOTAL         : " WS-OM-TOTAL
+            DISPLAY "TRANS-FILE RECORDS READ  : " WS-TR-CNT
+            DISPLAY "TRANS-FILE NET EFFECT    : " WS-TR-NET
+            DISPLAY "SUSPENSE-FILE RECORDS READ: " WS-SUS-CNT
+            DISPLAY "LESS : NEW-ACCOUNT NET ...: "
+                    WS-NEWACCT-EXCLUDED-NET
+            DISPLAY "LESS : OVERDRAFT-REJECTED NET : "
+                    WS-OVERDRAFT-EXCLUDED-NET
+            DISPLAY "CARRYFWD-FILE RECORDS READ: " WS-CARRYFWD-CNT
+            DISPLAY "LESS : CARRIED-FORWARD NET : "
+                    WS-CARRYFWD-EXCLUDED-NET
+            DISPLAY "AUDIT-LOG RECORDS READ   : " WS-AUD-CNT
+            DISPLAY "LESS : CLOSED ACCOUNT NET : "
+                    WS-CLOSED-EXCLUDED-NET
+            DISPLAY "NEW-MASTER RECORDS READ  : " WS-NM-CNT
+            DISPLAY "NEW-MASTER TOTAL         : " WS-NM-TOTAL
+            DISPLAY "EXPECTED NEW-MASTER TOTAL: " WS-EXPECTED-NM-TOTAL
+            IF WS-DIFFERENCE = 0
+                DISPLAY "RESULT: IN BALANCE"
+            ELSE
+                DISPLAY "RESULT: *** OUT OF BALANCE ***"
+                DISPLAY "DIFFERENCE               : " WS-DIFFERENCE
+            END-IF
+            DISPLAY "***************************************"
+            .
+      *
+       9999-ABEND-RTN.
+      *
+      *terminates the run on a bad file status instead of reporting a
+      *reconciliation result computed from a partially-read file
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* PGM55 ABEND                          *"
+            DISPLAY "* FAILING OPERATION: " WS-ABEND-WHERE
+            DISPLAY "* WS-STATUS1 (OLD-MASTER): " WS-STATUS1
+            DISPLAY "* WS-STATUS2 (TRANS-FILE): " WS-STATUS2
+            DISPLAY "* WS-STATUS3 (NEW-MASTER): " WS-STATUS3
+            DISPLAY "* WS-STATUS4 (SUSPENSE-FILE): " WS-STATUS4
+            DISPLAY "* WS-STATUS5 (CARRYFWD-FILE): " WS-STATUS5
+            DISPLAY "* WS-STATUS6 (AUDIT-LOG): " WS-STATUS6
+            DISPLAY "***************************************"
+            STOP RUN.
