@@ -7,20 +7,41 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-                SELECT OLD-MASTER ASSIGN TO      "D:\Vidhushi Gyanpeeth\
-      -"Program File Cobol\INPUT FOLDER\OldMaster.txt"
+      *THE FIVE FILES BELOW ARE ASSIGNED BY DD-NAME (OLDMSTR, TRANFILE,
+      *NEWMSTR, SUSPFILE, CKPTFILE) RATHER THAN A FIXED PATH LITERAL SO
+      *THE SAME LOAD MODULE RUNS AGAINST WHATEVER FOLDER OR GENERATION
+      *THE JCL FOR THAT DAY'S RUN POINTS THE DD AT.
+                SELECT OLD-MASTER ASSIGN TO "OLDMSTR"
             FILE STATUS IS WS-STATUS1
               ORGANIZATION IS LINE SEQUENTIAL.
       *
-          SELECT TRANS-FILE ASSIGN TO            "D:\Vidhushi Gyanpeeth\
-      -"Program File Cobol\INPUT FOLDER\TransFile.txt"
+          SELECT TRANS-FILE ASSIGN TO "TRANFILE"
             FILE STATUS IS WS-STATUS2
               ORGANIZATION IS LINE SEQUENTIAL.
       *
-.         SELECT NEW-MASTER ASSIGN TO            "D:\Vidhushi Gyanpeeth\
-      -"Program File Cobol\OUTPUT FOLDER\NewMaster.txt"
+.         SELECT NEW-MASTER ASSIGN TO "NEWMSTR"
             FILE STATUS IS WS-STATUS3
               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+          SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+            FILE STATUS IS WS-STATUS4
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+          SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+            FILE STATUS IS WS-STATUS5
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+          SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+            FILE STATUS IS WS-STATUS6
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+          SELECT CARRYFWD-FILE ASSIGN TO "CARRYFWD"
+            FILE STATUS IS WS-STATUS7
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+          SELECT DORMANT-FILE ASSIGN TO "DORMRPT"
+            FILE STATUS IS WS-STATUS8
+              ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
       *
@@ -30,25 +51,188 @@
       *     RECORDING MODE IS F
       *     FILE-IDBLOCK CONTAINS 1000 CHARACTERS.
         01 OLD-MASTER-REC.
-            05 OM-ACCT-NO    PIC X(5).
+            05 OM-ACCT-NO COPY ACCTREC.
             05 OM-AMOUNT     PIC 9(5).
+            05 OM-YTD-ACTIVITY PIC 9(7).
+      *        RUNNING TOTAL OF EVERY CREDIT/DEBIT AMOUNT POSTED TO
+      *        THIS ACCOUNT SINCE JANUARY 1ST, CARRIED FORWARD UNTOUCHED
+      *        SO YEAR-END REPORTING DOESN'T HAVE TO REPLAY TRANFILE.TXT
+            05 OM-NOACT-CNT  PIC 9(3).
+      *        COUNT OF CONSECUTIVE RUNS THIS ACCOUNT HAS GONE THROUGH
+      *        800-NO-UPDATE WITH NO MATCHING TRANSACTION . RESET TO
+      *        ZERO BY 600-REGULAR-UPDATE THE MOMENT A TRANSACTION POSTS
+      *
       *
        FD TRANS-FILE.
        01 TRANS-REC.
-           05 T-ACCT-NO    PIC X(5).
+           05 T-ACCT-NO COPY ACCTREC.
             05 T-AMOUNT     PIC 9(5).
-            05 FILLER       PIC X(90).
+            05 T-TYPE       PIC X(1).
+      *        "C" = CREDIT (ADD TO BALANCE)  "D" = DEBIT (SUBTRACT)
+            05 T-EFF-DATE   PIC 9(8).
+      *        EFFECTIVE DATE THE TRANSACTION IS TO BE POSTED, CCYYMMDD
+            05 FILLER       PIC X(81).
       *
        FD NEW-MASTER.
        01 NEW-MASTER-REC.
-           05 NM-ACCT-NO    PIC X(5).
+           05 NM-ACCT-NO COPY ACCTREC.
             05 NM-AMOUNT     PIC 9(5).
+            05 NM-YTD-ACTIVITY PIC 9(7).
+      *        RUNNING TOTAL OF EVERY CREDIT/DEBIT AMOUNT POSTED TO
+      *        THIS ACCOUNT SINCE JANUARY 1ST (SEE OM-YTD-ACTIVITY)
+            05 NM-NOACT-CNT  PIC 9(3).
+      *        CONSECUTIVE NO-ACTIVITY RUN COUNT CARRIED FORWARD TO
+      *        TOMORROW'S OLD-MASTER (SEE OM-NOACT-CNT)
+      *
+       FD SUSPENSE-FILE.
+      *     TRANSACTIONS THAT CANNOT BE SAFELY APPLIED AUTOMATICALLY
+      *     ARE ROUTED HERE FOR OPERATIONS TO REVIEW AND APPROVE
+       01 SUSPENSE-REC.
+           05 SUS-ACCT-NO   PIC X(5).
+            05 SUS-AMOUNT    PIC 9(5).
+            05 SUS-TYPE      PIC X(1).
+            05 SUS-REASON    PIC X(20).
+            05 FILLER        PIC X(68).
+      *
+       FD CHECKPOINT-FILE.
+      *     ONE RECORD IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL MASTER
+      *     WRITES SO AN ABENDED RUN CAN BE RESTARTED FROM THE LAST
+      *     GOOD POINT INSTEAD OF REPROCESSING THE WHOLE FILE .
+      *     CKP-RECORD-TYPE "C" MARKS A MID-RUN CHECKPOINT RECORD ;
+      *     500-CLOSE-RTN WRITES ONE FINAL RECORD OF TYPE "E" WHEN THE
+      *     RUN FINISHES CLEANLY, SO 150-CHECK-FOR-RESTART CAN TELL A
+      *     NORMAL PRIOR COMPLETION FROM AN ABEND THAT LEFT THE LAST
+      *     RECORD AT TYPE "C"
+       01 CHECKPOINT-REC.
+           05 CKP-RECORD-TYPE   PIC X(1).
+            05 CKP-LAST-ACCT-NO  PIC X(5).
+            05 CKP-OM-READ-CNT   PIC 9(7).
+            05 CKP-TR-READ-CNT   PIC 9(7).
+            05 CKP-NM-WRITE-CNT  PIC 9(7).
+            05 CKP-OM-AMOUNT-TOTAL     PIC 9(9).
+            05 CKP-NM-AMOUNT-TOTAL     PIC 9(9).
+            05 CKP-TR-NET-EFFECT       PIC S9(9).
+            05 CKP-CLOSED-AMOUNT-TOTAL PIC S9(9).
+            05 CKP-OVERDRAFT-NET-TOTAL PIC S9(9).
+            05 CKP-SUSPENSE-CNT        PIC 9(7).
+            05 CKP-CARRYFWD-CNT        PIC 9(7).
+            05 CKP-CLOSED-CNT          PIC 9(7).
+            05 CKP-DORMANT-CNT         PIC 9(7).
+      *
+       FD AUDIT-LOG.
+      *     ONE RECORD PER NEW-MASTER/SUSPENSE WRITE SO A BAD BALANCE
+      *     CAN BE TRACED BACK TO THE EXACT PARAGRAPH THAT PRODUCED IT
+       01 AUDIT-REC.
+           05 AUD-OM-ACCT-NO   PIC X(5).
+            05 AUD-NM-ACCT-NO   PIC X(5).
+            05 AUD-ACTION-CODE  PIC X(10).
+            05 AUD-RUN-DATE     PIC 9(8).
+            05 AUD-RUN-TIME     PIC 9(8).
+            05 FILLER           PIC X(65).
+      *
+       FD CARRYFWD-FILE.
+      *     TRANSACTIONS DATED AFTER THE CURRENT RUN DATE ARE WRITTEN
+      *     HERE UNAPPLIED SO THEY CAN FEED THE NEXT BUSINESS DAY'S
+      *     TRANSFILE.TXT INSTEAD OF BEING POSTED EARLY
+       01 CARRYFWD-REC.
+           05 CF-ACCT-NO    PIC X(5).
+            05 CF-AMOUNT     PIC 9(5).
+            05 CF-TYPE       PIC X(1).
+            05 CF-EFF-DATE   PIC 9(8).
+            05 FILLER        PIC X(81).
+      *
+       FD DORMANT-FILE.
+      *     ONE RECORD PER ACCOUNT THAT HAS JUST REACHED
+      *     WS-DORMANT-THRESHOLD CONSECUTIVE RUNS WITH NO MATCHING
+      *     TRANSACTION, SO DORMANT ACCOUNTS ARE FLAGGED THE DAY THEY
+      *     CROSS THE THRESHOLD INSTEAD OF REQUIRING AN AD HOC COMPARE
+      *     ACROSS MANY DAYS OF NEWMASTER.TXT
+       01 DORMANT-REC.
+           05 DOR-ACCT-NO    PIC X(5).
+            05 DOR-AMOUNT     PIC 9(5).
+            05 DOR-NOACT-CNT  PIC 9(3).
+            05 FILLER         PIC X(87).
       *
        WORKING-STORAGE SECTION.
       *
        01 WS-STATUS1   PIC 99.
        01 WS-STATUS2   PIC 99.
        01 WS-STATUS3   PIC 99.
+       01 WS-STATUS4   PIC 99.
+       01 WS-STATUS5   PIC 99.
+       01 WS-STATUS6   PIC 99.
+       01 WS-STATUS7   PIC 99.
+       01 WS-STATUS8   PIC 99.
+      *
+       01 WS-AUDIT-ACTION  PIC X(10).
+       01 OM-ACCT-NO-SAVE  PIC X(5).
+       01 NM-ACCT-NO-SAVE  PIC X(5).
+      *
+       01 WS-RUN-DATE       PIC 9(8).
+       01 WS-CARRYFWD-CNT   PIC 9(7) VALUE ZERO.
+      *
+       01 WS-ACCT-CLOSED    PIC X(1) VALUE "N".
+       01 WS-CLOSED-CNT     PIC 9(7) VALUE ZERO.
+      *
+      *DORMANT-ACCOUNT REPORTING . AN ACCOUNT THAT GOES THIS MANY
+      *CONSECUTIVE RUNS WITH NO MATCHING TRANSACTION IS LISTED ON
+      *DORMANT-FILE BY 810-WRITE-DORMANT-REPORT
+       01 WS-DORMANT-THRESHOLD PIC 9(3) VALUE 003.
+       01 WS-DORMANT-CNT       PIC 9(7) VALUE ZERO.
+      *
+      *SIGNED SCRATCH FIELD FOR TESTING A DEBIT AGAINST THE BALANCE
+      *BEFORE IT IS MOVED INTO THE UNSIGNED NM-AMOUNT, SINCE PIC 9(5)
+      *CANNOT REPRESENT A TRUE NEGATIVE RESULT
+       01 WS-NM-AMOUNT-SIGNED PIC S9(6) VALUE ZERO.
+       01 WS-OVERDRAFT-FLAG   PIC X(1) VALUE "N".
+           88 ACCOUNT-OVERDRAWN     VALUE "Y".
+           88 ACCOUNT-NOT-OVERDRAWN VALUE "N".
+      *
+      *CHECKPOINT/RESTART WORKING FIELDS
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01 WS-CKP-QUOTIENT        PIC 9(7).
+       01 WS-CKP-REMAINDER       PIC 9(5).
+       01 WS-RESTART-FOUND       PIC X(1) VALUE "N".
+       01 WS-LAST-CHECKPOINT.
+           05 CKP-SAVE-RECORD-TYPE  PIC X(1).
+            05 CKP-SAVE-ACCT-NO  PIC X(5).
+            05 CKP-SAVE-OM-CNT   PIC 9(7).
+            05 CKP-SAVE-TR-CNT   PIC 9(7).
+            05 CKP-SAVE-NM-CNT   PIC 9(7).
+            05 CKP-SAVE-OM-AMOUNT-TOTAL     PIC 9(9).
+            05 CKP-SAVE-NM-AMOUNT-TOTAL     PIC 9(9).
+            05 CKP-SAVE-TR-NET-EFFECT       PIC S9(9).
+            05 CKP-SAVE-CLOSED-AMOUNT-TOTAL PIC S9(9).
+            05 CKP-SAVE-OVERDRAFT-NET-TOTAL PIC S9(9).
+            05 CKP-SAVE-SUSPENSE-CNT        PIC 9(7).
+            05 CKP-SAVE-CARRYFWD-CNT        PIC 9(7).
+            05 CKP-SAVE-CLOSED-CNT          PIC 9(7).
+            05 CKP-SAVE-DORMANT-CNT         PIC 9(7).
+      *
+      *CONTROL TOTALS FOR THE END OF RUN BALANCING REPORT
+       01 WS-CONTROL-TOTALS.
+           05 WS-OM-READ-CNT     PIC 9(7) VALUE ZERO.
+           05 WS-TR-READ-CNT     PIC 9(7) VALUE ZERO.
+           05 WS-NM-WRITE-CNT    PIC 9(7) VALUE ZERO.
+           05 WS-OM-AMOUNT-TOTAL PIC 9(9) VALUE ZERO.
+           05 WS-NM-AMOUNT-TOTAL PIC 9(9) VALUE ZERO.
+           05 WS-SUSPENSE-CNT    PIC 9(7) VALUE ZERO.
+      *        WS-TR-NET-EFFECT IS THE SIGNED NET OF EVERY TRANSACTION
+      *        APPLIED TO ANY ACCOUNT'S RUNNING BALANCE THIS RUN,
+      *        REGARDLESS OF WHETHER THAT ACCOUNT WAS ULTIMATELY
+      *        CLOSED OR REJECTED FOR OVERDRAFT . WS-CLOSED-AMOUNT-
+      *        TOTAL AND WS-OVERDRAFT-NET-TOTAL BACK OUT THE PORTION
+      *        OF THAT NET EFFECT THAT NEVER ACTUALLY LANDED ON
+      *        NEW-MASTER, SO 900-BALANCING-REPORT CAN RECONCILE
+      *        WS-OM-AMOUNT-TOTAL AGAINST WS-NM-AMOUNT-TOTAL PROPERLY
+           05 WS-TR-NET-EFFECT       PIC S9(9) VALUE ZERO.
+           05 WS-CLOSED-AMOUNT-TOTAL PIC S9(9) VALUE ZERO.
+           05 WS-OVERDRAFT-NET-TOTAL PIC S9(9) VALUE ZERO.
+      *
+       01 WS-ACCT-NET-DELTA   PIC S9(6) VALUE ZERO.
+       01 WS-EXPECTED-NM-TOTAL PIC S9(9) VALUE ZERO.
+      *
+       01 WS-ABEND-WHERE   PIC X(30) VALUE SPACES.
       *
        PROCEDURE DIVISION.
       *
@@ -69,6 +253,7 @@
       *IF THE OLD MASTER FILE AND THE TRANSCATION FILE ARE NOT OF SAME
       *LENGTH IT'S RECOMMENDED TO USE HIGH-VALUES
             PERFORM 500-CLOSE-RTN
+            PERFORM 900-BALANCING-REPORT
             DISPLAY "PROGRAM END."
             STOP RUN.
       *
@@ -77,8 +262,126 @@
       *it is invoked by 000-MAIN-MODULE and it opens all the files
       *
             OPEN INPUT OLD-MASTER
+            IF WS-STATUS1 NOT = 00
+                MOVE "OPEN OLD-MASTER" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
             OPEN INPUT TRANS-FILE
-            OPEN OUTPUT NEW-MASTER
+            IF WS-STATUS2 NOT = 00
+                MOVE "OPEN TRANS-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            PERFORM 150-CHECK-FOR-RESTART
+            IF WS-RESTART-FOUND = "Y"
+                OPEN EXTEND NEW-MASTER
+                OPEN EXTEND SUSPENSE-FILE
+            ELSE
+                OPEN OUTPUT NEW-MASTER
+                OPEN OUTPUT SUSPENSE-FILE
+            END-IF
+            IF WS-STATUS3 NOT = 00
+                MOVE "OPEN NEW-MASTER" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            IF WS-STATUS4 NOT = 00
+                MOVE "OPEN SUSPENSE-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            OPEN OUTPUT CHECKPOINT-FILE
+            IF WS-STATUS5 NOT = 00
+                MOVE "OPEN CHECKPOINT-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            IF WS-RESTART-FOUND = "Y"
+                OPEN EXTEND AUDIT-LOG
+            ELSE
+                OPEN OUTPUT AUDIT-LOG
+            END-IF
+            IF WS-STATUS6 NOT = 00
+                MOVE "OPEN AUDIT-LOG" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            OPEN OUTPUT CARRYFWD-FILE
+            IF WS-STATUS7 NOT = 00
+                MOVE "OPEN CARRYFWD-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            IF WS-RESTART-FOUND = "Y"
+                OPEN EXTEND DORMANT-FILE
+            ELSE
+                OPEN OUTPUT DORMANT-FILE
+            END-IF
+            IF WS-STATUS8 NOT = 00
+                MOVE "OPEN DORMANT-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            IF WS-RESTART-FOUND = "Y"
+                PERFORM 160-SKIP-TO-CHECKPOINT
+            END-IF
+            .
+      *
+       150-CHECK-FOR-RESTART.
+      *
+      *is performed from 100-initialization-rtn . looks for a
+      *checkpoint file left behind by a prior abended run and, if one
+      *is found, remembers the last checkpoint record it wrote so the
+      *run can resume from there instead of from record one . a run
+      *that finished cleanly writes a final CKP-RECORD-TYPE "E" record
+      *(see 625-write-completion-checkpoint), so the file merely
+      *existing and opening is not enough to call this a restart --
+      *only a last record still at type "C" (a mid-run checkpoint with
+      *no trailing "E") means the prior run actually abended
+      *
+            MOVE "N" TO WS-RESTART-FOUND
+            MOVE SPACES TO WS-LAST-CHECKPOINT
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-STATUS5 = 00
+                PERFORM 155-READ-NEXT-CHECKPOINT
+                PERFORM 155-READ-NEXT-CHECKPOINT
+                    UNTIL WS-STATUS5 NOT = 00
+                IF CKP-SAVE-RECORD-TYPE = "C"
+                    MOVE "Y" TO WS-RESTART-FOUND
+                END-IF
+                CLOSE CHECKPOINT-FILE
+            END-IF
+            .
+      *
+       155-READ-NEXT-CHECKPOINT.
+      *
+      *is performed from 150-check-for-restart . reads the restart
+      *file forward, remembering only the last record read, since
+      *that is the most recent checkpoint taken by the prior run
+      *
+            READ CHECKPOINT-FILE
+                NOT AT END
+                    MOVE CHECKPOINT-REC TO WS-LAST-CHECKPOINT
+            END-READ
+            .
+      *
+       160-SKIP-TO-CHECKPOINT.
+      *
+      *is performed from 100-initialization-rtn when a restart was
+      *detected . it re-reads old-master and trans-file up to the
+      *point the prior run had reached, without reprocessing any of
+      *those records, then restores the write counter so this run's
+      *balancing report reflects the whole job, not just the restart
+      *
+            DISPLAY "RESTARTING AFTER ACCOUNT " CKP-SAVE-ACCT-NO
+            PERFORM 200-READ-MASTER
+                UNTIL WS-OM-READ-CNT NOT LESS THAN CKP-SAVE-OM-CNT
+            PERFORM 300-READ-TRANS
+                UNTIL WS-TR-READ-CNT NOT LESS THAN CKP-SAVE-TR-CNT
+            MOVE CKP-SAVE-NM-CNT TO WS-NM-WRITE-CNT
+            MOVE CKP-SAVE-OM-AMOUNT-TOTAL TO WS-OM-AMOUNT-TOTAL
+            MOVE CKP-SAVE-NM-AMOUNT-TOTAL TO WS-NM-AMOUNT-TOTAL
+            MOVE CKP-SAVE-TR-NET-EFFECT TO WS-TR-NET-EFFECT
+            MOVE CKP-SAVE-CLOSED-AMOUNT-TOTAL TO WS-CLOSED-AMOUNT-TOTAL
+            MOVE CKP-SAVE-OVERDRAFT-NET-TOTAL TO WS-OVERDRAFT-NET-TOTAL
+            MOVE CKP-SAVE-SUSPENSE-CNT TO WS-SUSPENSE-CNT
+            MOVE CKP-SAVE-CARRYFWD-CNT TO WS-CARRYFWD-CNT
+            MOVE CKP-SAVE-CLOSED-CNT TO WS-CLOSED-CNT
+            MOVE CKP-SAVE-DORMANT-CNT TO WS-DORMANT-CNT
             .
       *
        200-READ-MASTER.
@@ -88,7 +391,14 @@
       *
                  READ OLD-MASTER
                  AT END MOVE HIGH-VALUES TO OM-ACCT-NO
-                 END-READ.
+                 NOT AT END
+                     ADD 1 TO WS-OM-READ-CNT
+                     ADD OM-AMOUNT TO WS-OM-AMOUNT-TOTAL
+                 END-READ
+                 IF WS-STATUS1 NOT = 00 AND WS-STATUS1 NOT = 10
+                     MOVE "READ OLD-MASTER" TO WS-ABEND-WHERE
+                     PERFORM 9999-ABEND-RTN
+                 END-IF.
       *
        300-READ-TRANS.
       *
@@ -97,7 +407,38 @@
       *
                  READ TRANS-FILE
                  AT END MOVE HIGH-VALUES TO T-ACCT-NO
-                 END-READ.
+                 NOT AT END
+                     ADD 1 TO WS-TR-READ-CNT
+                 END-READ
+                 IF WS-STATUS2 NOT = 00 AND WS-STATUS2 NOT = 10
+                     MOVE "READ TRANS-FILE" TO WS-ABEND-WHERE
+                     PERFORM 9999-ABEND-RTN
+                 END-IF
+                 IF T-ACCT-NO NOT = HIGH-VALUES
+                 AND T-EFF-DATE > WS-RUN-DATE
+                     PERFORM 310-CARRY-FORWARD-TRANS
+                     PERFORM 300-READ-TRANS
+                 END-IF.
+      *
+       310-CARRY-FORWARD-TRANS.
+      *
+      *is performed from 300-read-trans when the transaction just read
+      *is dated after the current run date . it is written unapplied
+      *to carryfwd-file for tomorrow's transfile.txt instead of being
+      *posted to new-master early
+      *
+            MOVE SPACES TO CARRYFWD-REC
+            MOVE T-ACCT-NO TO CF-ACCT-NO
+            MOVE T-AMOUNT TO CF-AMOUNT
+            MOVE T-TYPE TO CF-TYPE
+            MOVE T-EFF-DATE TO CF-EFF-DATE
+            WRITE CARRYFWD-REC
+            IF WS-STATUS7 NOT = 00
+                MOVE "WRITE CARRYFWD-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            ADD 1 TO WS-CARRYFWD-CNT
+            .
       *
        400-COMPARE-RTN .
       *
@@ -118,37 +459,355 @@
       *
       *it is invoked by 000-MAIN-MODULE and it opens all the files
       *
+             PERFORM 625-WRITE-COMPLETION-CHECKPOINT
              CLOSE OLD-MASTER
              TRANS-FILE
-             NEW-MASTER.
+             NEW-MASTER
+             SUSPENSE-FILE
+             CHECKPOINT-FILE
+             AUDIT-LOG
+             CARRYFWD-FILE
+             DORMANT-FILE.
       *
        600-REGULAR-UPDATE.
       *
       *is performed fro 400-comp-rtn it combines the old0master and
-      *transaction file to produce a new master recirds
-      *
+      *transaction file to produce a new master recirds . it keeps
+      *applying transactions via 610-apply-one-trans for as long as
+      *the transaction file has more than one entry for this account,
+      *so several same-day transactions against one account are all
+      *posted before new-master-rec is written . the whole batch's
+      *running balance is kept in a signed scratch field across all of
+      *today's transactions for this account, and the overdraft
+      *decision is made once against that final balance after the
+      *loop ends -- not latched on the first transaction that dips it
+      *negative -- so an early debit that a later credit in the same
+      *batch would have covered does not wrongly reject the account .
+      *ws-acct-net-delta / ws-tr-net-effect feed 900-balancing-report's
+      *reconciliation and are updated for every account processed
+      *here, whatever the final outcome
       *
             MOVE SPACES TO NEW-MASTER-REC
             MOVE OLD-MASTER-REC TO NEW-MASTER-REC
-            COMPUTE NM-AMOUNT = T-AMOUNT + OM-AMOUNT
-            WRITE NEW-MASTER-REC
-            PERFORM 200-READ-MASTER
+            MOVE "N" TO WS-ACCT-CLOSED
+            MOVE "N" TO WS-OVERDRAFT-FLAG
+            MOVE OM-AMOUNT TO WS-NM-AMOUNT-SIGNED
+            PERFORM 610-APPLY-ONE-TRANS
+                UNTIL T-ACCT-NO NOT = OM-ACCT-NO
+            COMPUTE WS-ACCT-NET-DELTA =
+                    WS-NM-AMOUNT-SIGNED - OM-AMOUNT
+            ADD WS-ACCT-NET-DELTA TO WS-TR-NET-EFFECT
+            IF WS-ACCT-CLOSED = "Y"
+                ADD OM-AMOUNT WS-ACCT-NET-DELTA
+                    TO WS-CLOSED-AMOUNT-TOTAL
+                MOVE OM-ACCT-NO TO OM-ACCT-NO-SAVE
+                MOVE OM-ACCT-NO TO NM-ACCT-NO-SAVE
+                MOVE "CLOSED" TO WS-AUDIT-ACTION
+                PERFORM 640-WRITE-AUDIT-LOG
+                ADD 1 TO WS-CLOSED-CNT
+            ELSE
+                IF WS-NM-AMOUNT-SIGNED < 0
+                    SET ACCOUNT-OVERDRAWN TO TRUE
+                    ADD WS-ACCT-NET-DELTA TO WS-OVERDRAFT-NET-TOTAL
+                    PERFORM 615-REJECT-OVERDRAFT
+                ELSE
+                    MOVE WS-NM-AMOUNT-SIGNED TO NM-AMOUNT
+                    MOVE ZERO TO NM-NOACT-CNT
+                    WRITE NEW-MASTER-REC
+                    IF WS-STATUS3 NOT = 00
+                        MOVE "WRITE NEW-MASTER (UPDATE)"
+                            TO WS-ABEND-WHERE
+                        PERFORM 9999-ABEND-RTN
+                    END-IF
+                    ADD 1 TO WS-NM-WRITE-CNT
+                    ADD NM-AMOUNT TO WS-NM-AMOUNT-TOTAL
+                    MOVE OM-ACCT-NO TO OM-ACCT-NO-SAVE
+                    MOVE NM-ACCT-NO TO NM-ACCT-NO-SAVE
+                    MOVE "UPDATE" TO WS-AUDIT-ACTION
+                    PERFORM 640-WRITE-AUDIT-LOG
+                    PERFORM 620-MAYBE-CHECKPOINT
+                END-IF
+            END-IF
+            PERFORM 200-READ-MASTER.
+      *
+       610-APPLY-ONE-TRANS.
+      *
+      *is performed from 600-regular-update . posts a single matching
+      *transaction against the whole batch's running signed balance
+      *then reads the next transaction record .  type "X" closes the
+      *account : the account is dropped from new-master instead of
+      *being carried forward forever . debits and credits are both
+      *applied unconditionally here -- the overdraft test against the
+      *final balance happens once, back in 600-regular-update, after
+      *every transaction in the batch has been posted -- since if the
+      *batch is ultimately rejected or the account is closed, new-
+      *master-rec (and its nm-ytd-activity) is discarded in favour of
+      *old-master-rec anyway
+      *
+            EVALUATE T-TYPE
+                WHEN "D"
+                SUBTRACT T-AMOUNT FROM WS-NM-AMOUNT-SIGNED
+                ADD T-AMOUNT TO NM-YTD-ACTIVITY
+                WHEN "X"
+                MOVE "Y" TO WS-ACCT-CLOSED
+                WHEN OTHER
+                ADD T-AMOUNT TO WS-NM-AMOUNT-SIGNED
+                ADD T-AMOUNT TO NM-YTD-ACTIVITY
+            END-EVALUATE
             PERFORM 300-READ-TRANS.
       *
-       700-NEW-ACCOUNT.
+       615-REJECT-OVERDRAFT.
+      *
+      *is performed from 600-regular-update . this account's final
+      *balance for the day would have gone negative, so none of
+      *today's transactions for it are applied : new-master-rec is
+      *rewritten from old-master-rec unchanged and carried forward
+      *exactly as it stood, and the rejected batch is separately
+      *routed to suspense-file for operations to review instead of
+      *silently wrapping the unsigned nm-amount or dropping the
+      *account from the ledger entirely . sus-amount is the account's
+      *actual current balance (om-amount), matching what is carried
+      *forward -- not the balance as it stood mid-batch, since the
+      *whole batch is void . checkpoints the same as the other two
+      *new-master-write branches, since it writes one too
       *
-      *it is performed from 400-cpompare rtn adds new account to the new
-      *master fro transaction file
+            WRITE NEW-MASTER-REC FROM OLD-MASTER-REC
+            IF WS-STATUS3 NOT = 00
+                MOVE "WRITE NEW-MASTER (OVERDRAFT)" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            ADD 1 TO WS-NM-WRITE-CNT
+            ADD NM-AMOUNT TO WS-NM-AMOUNT-TOTAL
+            MOVE SPACES TO SUSPENSE-REC
+            MOVE OM-ACCT-NO TO SUS-ACCT-NO
+            MOVE OM-AMOUNT TO SUS-AMOUNT
+            MOVE "D" TO SUS-TYPE
+            MOVE "DEBIT WOULD OVERDRAW ACCT" TO SUS-REASON
+            WRITE SUSPENSE-REC
+            IF WS-STATUS4 NOT = 00
+                MOVE "WRITE SUSPENSE (OVERDRAFT)" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            ADD 1 TO WS-SUSPENSE-CNT
+            MOVE OM-ACCT-NO TO OM-ACCT-NO-SAVE
+            MOVE OM-ACCT-NO TO NM-ACCT-NO-SAVE
+            MOVE "SUSPENSE" TO WS-AUDIT-ACTION
+            PERFORM 640-WRITE-AUDIT-LOG
+            PERFORM 620-MAYBE-CHECKPOINT.
       *
-           MOVE SPACES TO NEW-MASTER-REC
-           MOVE T-ACCT-NO TO NM-ACCT-NO
-           MOVE T-AMOUNT TO NM-AMOUNT
-           WRITE NEW-MASTER-REC
+       700-NEW-ACCOUNT.
+      *
+      *it is performed from 400-compare-rtn . the transaction's account
+      *number does not exist on old-master, so rather than auto-create
+      *it on new-master the transaction is routed to suspense-file for
+      *operations to review and approve as a genuinely new account
+      *
+           MOVE SPACES TO SUSPENSE-REC
+           MOVE T-ACCT-NO TO SUS-ACCT-NO
+           MOVE T-AMOUNT TO SUS-AMOUNT
+           MOVE T-TYPE TO SUS-TYPE
+           MOVE "ACCT NOT ON OLD-MASTER" TO SUS-REASON
+           WRITE SUSPENSE-REC
+           IF WS-STATUS4 NOT = 00
+               MOVE "WRITE SUSPENSE (NEWACCT)" TO WS-ABEND-WHERE
+               PERFORM 9999-ABEND-RTN
+           END-IF
+           ADD 1 TO WS-SUSPENSE-CNT
+           MOVE SPACES TO OM-ACCT-NO-SAVE
+           MOVE T-ACCT-NO TO NM-ACCT-NO-SAVE
+           MOVE "SUSPENSE" TO WS-AUDIT-ACTION
+           PERFORM 640-WRITE-AUDIT-LOG
            PERFORM 300-READ-TRANS.
       *
        800-NO-UPDATE.
       *
       *it is performed by 400-comp-rtn it copies old master to
-      *new master
+      *new master . no transaction matched this account today, so its
+      *consecutive no-activity run count is bumped before the copy,
+      *and an account that has now reached ws-dormant-threshold is
+      *also listed on dormant-file
+            ADD 1 TO OM-NOACT-CNT
             WRITE NEW-MASTER-REC FROM OLD-MASTER-REC
+            IF WS-STATUS3 NOT = 00
+                MOVE "WRITE NEW-MASTER (CARRYFWD)" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            ADD 1 TO WS-NM-WRITE-CNT
+            ADD NM-AMOUNT TO WS-NM-AMOUNT-TOTAL
+            MOVE OM-ACCT-NO TO OM-ACCT-NO-SAVE
+            MOVE NM-ACCT-NO TO NM-ACCT-NO-SAVE
+            MOVE "CARRYFWD" TO WS-AUDIT-ACTION
+            PERFORM 640-WRITE-AUDIT-LOG
+            IF OM-NOACT-CNT = WS-DORMANT-THRESHOLD
+                PERFORM 810-WRITE-DORMANT-REPORT
+            END-IF
+            PERFORM 620-MAYBE-CHECKPOINT
             PERFORM 200-READ-MASTER.
+      *
+       810-WRITE-DORMANT-REPORT.
+      *
+      *is performed from 800-no-update . this account has gone
+      *ws-dormant-threshold or more consecutive runs with no matching
+      *transaction, so it is listed on dormant-file for operations to
+      *review instead of only being discoverable by comparing many
+      *days of newmaster.txt by hand
+      *
+            MOVE SPACES TO DORMANT-REC
+            MOVE OM-ACCT-NO TO DOR-ACCT-NO
+            MOVE OM-AMOUNT TO DOR-AMOUNT
+            MOVE OM-NOACT-CNT TO DOR-NOACT-CNT
+            WRITE DORMANT-REC
+            IF WS-STATUS8 NOT = 00
+                MOVE "WRITE DORMANT-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            ADD 1 TO WS-DORMANT-CNT
+            .
+      *
+       640-WRITE-AUDIT-LOG.
+      *
+      *is performed from 600-regular-update, 700-new-account and
+      *800-no-update . records which paragraph produced (or routed
+      *to suspense) the account and when, so a bad balance can be
+      *traced back to the exact write that caused it
+      *
+            MOVE OM-ACCT-NO-SAVE TO AUD-OM-ACCT-NO
+            MOVE NM-ACCT-NO-SAVE TO AUD-NM-ACCT-NO
+            MOVE WS-AUDIT-ACTION TO AUD-ACTION-CODE
+            ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT AUD-RUN-TIME FROM TIME
+            WRITE AUDIT-REC
+            IF WS-STATUS6 NOT = 00
+                MOVE "WRITE AUDIT-LOG" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       620-MAYBE-CHECKPOINT.
+      *
+      *is performed from 600-regular-update and 800-no-update after
+      *every new-master write . every WS-CHECKPOINT-INTERVAL writes it
+      *lays down a checkpoint record so an operator can restart this
+      *job from here instead of from record one
+      *
+            DIVIDE WS-NM-WRITE-CNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CKP-QUOTIENT
+                REMAINDER WS-CKP-REMAINDER
+            IF WS-CKP-REMAINDER = 0
+                MOVE "C" TO CKP-RECORD-TYPE
+                MOVE NM-ACCT-NO TO CKP-LAST-ACCT-NO
+                MOVE WS-OM-READ-CNT TO CKP-OM-READ-CNT
+                MOVE WS-TR-READ-CNT TO CKP-TR-READ-CNT
+                MOVE WS-NM-WRITE-CNT TO CKP-NM-WRITE-CNT
+                MOVE WS-OM-AMOUNT-TOTAL TO CKP-OM-AMOUNT-TOTAL
+                MOVE WS-NM-AMOUNT-TOTAL TO CKP-NM-AMOUNT-TOTAL
+                MOVE WS-TR-NET-EFFECT TO CKP-TR-NET-EFFECT
+                MOVE WS-CLOSED-AMOUNT-TOTAL TO CKP-CLOSED-AMOUNT-TOTAL
+                MOVE WS-OVERDRAFT-NET-TOTAL TO CKP-OVERDRAFT-NET-TOTAL
+                MOVE WS-SUSPENSE-CNT TO CKP-SUSPENSE-CNT
+                MOVE WS-CARRYFWD-CNT TO CKP-CARRYFWD-CNT
+                MOVE WS-CLOSED-CNT TO CKP-CLOSED-CNT
+                MOVE WS-DORMANT-CNT TO CKP-DORMANT-CNT
+                WRITE CHECKPOINT-REC
+                IF WS-STATUS5 NOT = 00
+                    MOVE "WRITE CHECKPOINT-FILE" TO WS-ABEND-WHERE
+                    PERFORM 9999-ABEND-RTN
+                END-IF
+            END-IF
+            .
+      *
+       625-WRITE-COMPLETION-CHECKPOINT.
+      *
+      *is performed from 500-close-rtn once the main processing loop
+      *finishes normally . writes a ckp-record-type "E" sentinel
+      *record so 150-check-for-restart can tell a clean finish from an
+      *abend that left the last checkpoint record at type "C"
+      *
+            MOVE "E" TO CKP-RECORD-TYPE
+            MOVE NM-ACCT-NO TO CKP-LAST-ACCT-NO
+            MOVE WS-OM-READ-CNT TO CKP-OM-READ-CNT
+            MOVE WS-TR-READ-CNT TO CKP-TR-READ-CNT
+            MOVE WS-NM-WRITE-CNT TO CKP-NM-WRITE-CNT
+            MOVE WS-OM-AMOUNT-TOTAL TO CKP-OM-AMOUNT-TOTAL
+            MOVE WS-NM-AMOUNT-TOTAL TO CKP-NM-AMOUNT-TOTAL
+            MOVE WS-TR-NET-EFFECT TO CKP-TR-NET-EFFECT
+            MOVE WS-CLOSED-AMOUNT-TOTAL TO CKP-CLOSED-AMOUNT-TOTAL
+            MOVE WS-OVERDRAFT-NET-TOTAL TO CKP-OVERDRAFT-NET-TOTAL
+            MOVE WS-SUSPENSE-CNT TO CKP-SUSPENSE-CNT
+            MOVE WS-CARRYFWD-CNT TO CKP-CARRYFWD-CNT
+            MOVE WS-CLOSED-CNT TO CKP-CLOSED-CNT
+            MOVE WS-DORMANT-CNT TO CKP-DORMANT-CNT
+            WRITE CHECKPOINT-REC
+            IF WS-STATUS5 NOT = 00
+                MOVE "WRITE CHECKPOINT-FILE (COMPLETE)"
+                    TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       900-BALANCING-REPORT.
+      *
+      *it is performed by 000-main-module after 500-close-rtn and
+      *prints a one page control-total report for operations so the
+      *run can be verified as balanced without comparing file sizes .
+      *the expected new-master total is the old-master total plus the
+      *net effect of every transaction actually applied this run, less
+      *the would-be balance of accounts closed (dropped from new-
+      *master entirely) and the would-be delta of accounts rejected
+      *for overdraft (carried forward unchanged instead) -- the same
+      *"source total + net of applied transactions" approach
+      *pgm55.cob's 600-report-reconciliation-rtn uses for its cross-
+      *file check
+      *
+            COMPUTE WS-EXPECTED-NM-TOTAL =
+                    WS-OM-AMOUNT-TOTAL + WS-TR-NET-EFFECT
+                    - WS-CLOSED-AMOUNT-TOTAL - WS-OVERDRAFT-NET-TOTAL
+            DISPLAY "=============================================="
+            DISPLAY "           PGM52 MASTER UPDATE - BALANCING RPT "
+            DISPLAY "=============================================="
+            DISPLAY "OLD-MASTER RECORDS READ .......: " WS-OM-READ-CNT
+            DISPLAY "TRANS-FILE RECORDS READ ........: " WS-TR-READ-CNT
+            DISPLAY "NEW-MASTER RECORDS WRITTEN .....: " WS-NM-WRITE-CNT
+            DISPLAY "TRANSACTIONS SENT TO SUSPENSE ..: " WS-SUSPENSE-CNT
+            DISPLAY "TRANSACTIONS CARRIED FORWARD ...: " WS-CARRYFWD-CNT
+            DISPLAY "ACCOUNTS CLOSED ................: " WS-CLOSED-CNT
+            DISPLAY "ACCOUNTS FLAGGED DORMANT .......: " WS-DORMANT-CNT
+            DISPLAY "OLD-MASTER AMOUNT TOTAL ........: "
+                    WS-OM-AMOUNT-TOTAL
+            DISPLAY "NET TRANSACTION EFFECT .........: "
+                    WS-TR-NET-EFFECT
+            DISPLAY "LESS : CLOSED ACCOUNT AMOUNTS ..: "
+                    WS-CLOSED-AMOUNT-TOTAL
+            DISPLAY "LESS : OVERDRAFT-REJECTED NET ...: "
+                    WS-OVERDRAFT-NET-TOTAL
+            DISPLAY "EXPECTED NEW-MASTER TOTAL ......: "
+                    WS-EXPECTED-NM-TOTAL
+            DISPLAY "NEW-MASTER AMOUNT TOTAL ........: "
+                    WS-NM-AMOUNT-TOTAL
+            IF WS-EXPECTED-NM-TOTAL = WS-NM-AMOUNT-TOTAL
+                DISPLAY "RUN STATUS ..............: IN BALANCE"
+            ELSE
+                DISPLAY "RUN STATUS ..............: OUT OF BALANCE"
+            END-IF
+            DISPLAY "=============================================="
+            .
+      *
+       9999-ABEND-RTN.
+      *
+      *it is performed from any paragraph that detects a non-zero
+      *file status and terminates the run rather than let a full or
+      *missing file silently truncate newmaster.txt
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* PGM52 ABEND                          *"
+            DISPLAY "* FAILING OPERATION: " WS-ABEND-WHERE
+            DISPLAY "* WS-STATUS1 (OLD-MASTER): " WS-STATUS1
+            DISPLAY "* WS-STATUS2 (TRANS-FILE): " WS-STATUS2
+            DISPLAY "* WS-STATUS3 (NEW-MASTER): " WS-STATUS3
+            DISPLAY "* WS-STATUS4 (SUSPENSE-FILE): " WS-STATUS4
+            DISPLAY "* WS-STATUS5 (CHECKPOINT-FILE): " WS-STATUS5
+            DISPLAY "* WS-STATUS6 (AUDIT-LOG): " WS-STATUS6
+            DISPLAY "* WS-STATUS7 (CARRYFWD-FILE): " WS-STATUS7
+            DISPLAY "* WS-STATUS8 (DORMANT-FILE): " WS-STATUS8
+            DISPLAY "***************************************"
+            STOP RUN.
