@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PGM53.
+       ENVIRONMENT DIVISION.
+      *PRINTS A PAGINATED LISTING OF THE NEW-MASTER FILE PRODUCED BY
+      *PGM52, SINCE NEWMASTER.TXT ITSELF IS NOT MEANT TO BE READ BY HAND
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-MASTER ASSIGN TO "NEWMSTR"
+            FILE STATUS IS WS-STATUS1
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+            FILE STATUS IS WS-STATUS2
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD NEW-MASTER.
+      *     MUST STAY IN SYNC WITH PGM52.COB'S NEW-MASTER-REC LAYOUT --
+      *     A SHORTER RECORD HERE READS A PHYSICAL LINE LONGER THAN ITS
+      *     OWN FD AND ABENDS WITH FILE STATUS "06"
+       01 NEW-MASTER-REC.
+           05 NM-ACCT-NO COPY ACCTREC.
+            05 NM-AMOUNT     PIC 9(5).
+            05 NM-YTD-ACTIVITY PIC 9(7).
+            05 NM-NOACT-CNT  PIC 9(3).
+      *
+       FD REPORT-FILE.
+       01 REPORT-LINE       PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-STATUS1   PIC 99.
+       01 WS-STATUS2   PIC 99.
+      *
+       01 WS-ABEND-WHERE   PIC X(30) VALUE SPACES.
+      *
+      *PAGINATION CONTROL
+       01 WS-LINES-PER-PAGE  PIC 9(3) VALUE 020.
+       01 WS-LINE-COUNT      PIC 9(3) VALUE ZERO.
+       01 WS-PAGE-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-DETAIL-COUNT    PIC 9(7) VALUE ZERO.
+       01 WS-GRAND-TOTAL     PIC 9(9) VALUE ZERO.
+      *
+      *HEADING AND DETAIL LINES
+       01 WS-HEADING-1.
+           05 FILLER          PIC X(20) VALUE SPACES.
+            05 FILLER          PIC X(30)
+                VALUE "PGM52 NEW-MASTER LISTING".
+      *
+       01 WS-HEADING-2.
+           05 FILLER          PIC X(10) VALUE "PAGE NO. ".
+            05 H2-PAGE-NO      PIC ZZZZ9.
+      *
+       01 WS-HEADING-3.
+           05 FILLER          PIC X(10) VALUE "ACCT NO.".
+            05 FILLER          PIC X(10) VALUE "AMOUNT".
+      *
+       01 WS-DETAIL-LINE.
+           05 DL-ACCT-NO      PIC X(10).
+            05 DL-AMOUNT       PIC ZZZZ9.
+      *
+       01 WS-TOTAL-LINE.
+           05 FILLER          PIC X(11) VALUE "GRAND TOTAL".
+            05 TL-AMOUNT        PIC ZZZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN-MODULE.
+      *
+      *controls the direction of the program logic
+      *
+            DISPLAY "PROGRAM START"
+            PERFORM 100-INITIALIZATION-RTN
+            PERFORM 200-READ-MASTER
+            PERFORM 300-PRINT-DETAIL-RTN
+                UNTIL NM-ACCT-NO = HIGH-VALUES
+            PERFORM 400-PRINT-GRAND-TOTAL-RTN
+            PERFORM 500-CLOSE-RTN
+            DISPLAY "PROGRAM END."
+            STOP RUN.
+      *
+       100-INITIALIZATION-RTN.
+      *
+      *opens the files used by this report
+      *
+            OPEN INPUT NEW-MASTER
+            IF WS-STATUS1 NOT = 00
+                MOVE "OPEN NEW-MASTER" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF WS-STATUS2 NOT = 00
+                MOVE "OPEN REPORT-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       200-READ-MASTER.
+      *
+      *reads the next new-master record
+      *
+            READ NEW-MASTER
+                AT END MOVE HIGH-VALUES TO NM-ACCT-NO
+            END-READ
+            IF WS-STATUS1 NOT = 00 AND WS-STATUS1 NOT = 10
+                MOVE "READ NEW-MASTER" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       300-PRINT-DETAIL-RTN.
+      *
+      *prints one detail line . starts a new page and reprints the
+      *headings whenever the page fills up or the report is starting
+      *
+            IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM 310-PRINT-HEADINGS
+            END-IF
+            MOVE NM-ACCT-NO TO DL-ACCT-NO
+            MOVE NM-AMOUNT TO DL-AMOUNT
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE
+            ADD 1 TO WS-LINE-COUNT
+            ADD 1 TO WS-DETAIL-COUNT
+            ADD NM-AMOUNT TO WS-GRAND-TOTAL
+            PERFORM 200-READ-MASTER.
+      *
+       310-PRINT-HEADINGS.
+      *
+      *starts a new page : bumps the page counter and writes the
+      *three heading lines followed by a blank line
+      *
+            ADD 1 TO WS-PAGE-COUNT
+            MOVE WS-PAGE-COUNT TO H2-PAGE-NO
+            WRITE REPORT-LINE FROM WS-HEADING-1
+            WRITE REPORT-LINE FROM WS-HEADING-2
+            WRITE REPORT-LINE FROM WS-HEADING-3
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE 0 TO WS-LINE-COUNT
+            .
+      *
+       400-PRINT-GRAND-TOTAL-RTN.
+      *
+      *prints the grand-total line at the end of the report
+      *
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE WS-GRAND-TOTAL TO TL-AMOUNT
+            WRITE REPORT-LINE FROM WS-TOTAL-LINE
+            .
+      *
+       500-CLOSE-RTN.
+      *
+      *closes the files used by this report
+      *
+            CLOSE NEW-MASTER
+             REPORT-FILE.
+      *
+       9999-ABEND-RTN.
+      *
+      *terminates the run on a bad file status instead of producing a
+      *silently truncated report
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* PGM53 ABEND                          *"
+            DISPLAY "* FAILING OPERATION: " WS-ABEND-WHERE
+            DISPLAY "* WS-STATUS1 (NEW-MASTER): " WS-STATUS1
+            DISPLAY "* WS-STATUS2 (REPORT-FILE): " WS-STATUS2
+            DISPLAY "***************************************"
+            STOP RUN.
