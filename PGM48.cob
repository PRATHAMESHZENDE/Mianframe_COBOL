@@ -1,42 +1,273 @@
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. PGM48.
-      *DIFF BETWEEN CONTINUE AND NEXT
+      *PAYROLL DEDUCTION CALCULATOR : READS EACH EMPLOYEE FROM
+      *EMPLOYEE-FILE AND APPLIES THE TAX-BRACKET TABLE BELOW TO
+      *COMPUTE NET PAY . ALSO CARRIES THE ORIGINAL CONTINUE-VS-
+      *NEXT-SENTENCE SCOPE DEMONSTRATION AS A RAISE-REVIEW DECISION,
+      *NOW WITH EVERY DECISION LOGGED TO SALARY-AUDIT-LOG INSTEAD OF
+      *ONLY A CONSOLE DISPLAY
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPFILE"
+            FILE STATUS IS WS-STATUS1
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SALARY-AUDIT-LOG ASSIGN TO "SALAUDIT"
+            FILE STATUS IS WS-STATUS2
+              ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+      *-----------------------
+       FD EMPLOYEE-FILE.
+      *     ONE RECORD PER EMPLOYEE . LINE SEQUENTIAL SO THE FILE
+      *     NATURALLY HOLDS HOWEVER MANY EMPLOYEES ARE ON THE ROSTER
+       01 EMPLOYEE-REC.
+           05 EMP-ID            PIC X(5).
+            05 EMP-SAL            PIC 9(6).
+      *
+       FD SALARY-AUDIT-LOG.
+      *     ONE RECORD PER CONTINUE/NEXT SENTENCE DECISION IN THE
+      *     RAISE-REVIEW DEMONSTRATION BELOW, SO THE OUTCOME SURVIVES
+      *     AFTER THE JOB ENDS INSTEAD OF ONLY A CONSOLE DISPLAY
+       01 SALARY-AUDIT-REC.
+           05 SAU-EMP-ID        PIC X(5).
+            05 SAU-BRANCH         PIC X(10).
+            05 SAU-OLD-SAL        PIC 9(6).
+            05 SAU-NEW-SAL        PIC 9(6).
+            05 FILLER             PIC X(53).
       *-----------------------
        WORKING-STORAGE SECTION.
-       01 EMP-SAL         PIC 9(6) VALUE 100000.
+       01 WS-STATUS1         PIC 99.
+       01 WS-STATUS2         PIC 99.
+       01 WS-ABEND-WHERE     PIC X(30) VALUE SPACES.
+       01 WS-EMP-COUNT       PIC 9(5) VALUE ZERO.
+      *
+      *PAYROLL TAX-BRACKET TABLE . LOADED ONCE AT STARTUP BY
+      *1100-BUILD-TAX-TABLE SO A CHANGE IN THE TAX LAW ONLY TOUCHES
+      *THAT ONE PARAGRAPH
+       01 WS-TAX-TABLE.
+           05 WS-TAX-ENTRY OCCURS 5 TIMES
+                   INDEXED BY WS-TAX-IDX.
+               10 WS-TAX-LOW      PIC 9(6).
+               10 WS-TAX-HIGH     PIC 9(6).
+               10 WS-TAX-RATE     PIC V999.
+       01 EMP-TAX            PIC 9(6)V99.
+       01 EMP-NET-PAY        PIC 9(6)V99.
+       01 WS-BRACKET-FOUND   PIC X(1) VALUE "N".
+           88 BRACKET-FOUND      VALUE "Y".
+           88 BRACKET-NOT-FOUND  VALUE "N".
+      *
+      *CONTINUE-VS-NEXT-SENTENCE RAISE-REVIEW DEMONSTRATION . AN
+      *EMPLOYEE ALREADY AT THE REVIEW SALARY GETS NO RAISE, EVERYONE
+      *ELSE GETS THE STANDARD RAISE (SEE 600/610/620 BELOW)
+       01 WS-RAISE-REVIEW-SAL PIC 9(6) VALUE 100000.
+       01 WS-RAISE-AMOUNT     PIC 9(6) VALUE 050000.
+       01 WS-OLD-SAL          PIC 9(6).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-            IF EMP-SAL = 100000
+       000-MAIN-MODULE.
+      *
+      *controls the direction of the program logic
+      *
+            DISPLAY "PROGRAM START"
+            PERFORM 100-INITIALIZATION-RTN
+            PERFORM 200-READ-EMPLOYEE
+            PERFORM 300-PROCESS-EMPLOYEE-RTN
+                UNTIL EMP-ID = HIGH-VALUES
+            PERFORM 500-CLOSE-RTN
+            DISPLAY "PROGRAM END."
+            GOBACK.
+      *
+       100-INITIALIZATION-RTN.
+      *
+      *opens the employee file and the salary-audit-log, then loads
+      *the tax-bracket table
+      *
+            OPEN INPUT EMPLOYEE-FILE
+            IF WS-STATUS1 NOT = 00
+                MOVE "OPEN EMPLOYEE-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            OPEN OUTPUT SALARY-AUDIT-LOG
+            IF WS-STATUS2 NOT = 00
+                MOVE "OPEN SALARY-AUDIT-LOG" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            PERFORM 1100-BUILD-TAX-TABLE
+            .
+      *
+       1100-BUILD-TAX-TABLE.
+      *
+      *loads the five payroll tax brackets in effect for this run
+      *
+            MOVE 000000 TO WS-TAX-LOW(1)
+            MOVE 020000 TO WS-TAX-HIGH(1)
+            MOVE .000   TO WS-TAX-RATE(1)
+            MOVE 020001 TO WS-TAX-LOW(2)
+            MOVE 050000 TO WS-TAX-HIGH(2)
+            MOVE .100   TO WS-TAX-RATE(2)
+            MOVE 050001 TO WS-TAX-LOW(3)
+            MOVE 100000 TO WS-TAX-HIGH(3)
+            MOVE .200   TO WS-TAX-RATE(3)
+            MOVE 100001 TO WS-TAX-LOW(4)
+            MOVE 250000 TO WS-TAX-HIGH(4)
+            MOVE .300   TO WS-TAX-RATE(4)
+            MOVE 250001 TO WS-TAX-LOW(5)
+            MOVE 999999 TO WS-TAX-HIGH(5)
+            MOVE .400   TO WS-TAX-RATE(5)
+            .
+      *
+       200-READ-EMPLOYEE.
+      *
+      *reads the next employee record
+      *
+            READ EMPLOYEE-FILE
+                AT END MOVE HIGH-VALUES TO EMP-ID
+            END-READ
+            IF WS-STATUS1 NOT = 00 AND WS-STATUS1 NOT = 10
+                MOVE "READ EMPLOYEE-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       300-PROCESS-EMPLOYEE-RTN.
+      *
+      *computes net pay for one employee, runs the continue-vs-next-
+      *sentence demonstration, then reads the next record
+      *
+            ADD 1 TO WS-EMP-COUNT
+            PERFORM 400-COMPUTE-NET-PAY
+            DISPLAY "EMP " EMP-ID " SALARY " EMP-SAL
+                    " TAX " EMP-TAX " NET PAY " EMP-NET-PAY
+            PERFORM 600-DEMO-CONTINUE-VS-NEXT
+            PERFORM 200-READ-EMPLOYEE
+            .
+      *
+       400-COMPUTE-NET-PAY.
+      *
+      *finds this employee's tax bracket and computes tax and net pay
+      *
+            MOVE "N" TO WS-BRACKET-FOUND
+            PERFORM 410-FIND-BRACKET
+                VARYING WS-TAX-IDX FROM 1 BY 1
+                UNTIL WS-TAX-IDX > 5 OR BRACKET-FOUND
+            IF BRACKET-NOT-FOUND
+                MOVE "FIND TAX BRACKET" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       410-FIND-BRACKET.
+      *
+      *tests one tax-table entry for a match on emp-sal
+      *
+            IF EMP-SAL >= WS-TAX-LOW(WS-TAX-IDX)
+                    AND EMP-SAL <= WS-TAX-HIGH(WS-TAX-IDX)
+                COMPUTE EMP-TAX ROUNDED =
+                        EMP-SAL * WS-TAX-RATE(WS-TAX-IDX)
+                COMPUTE EMP-NET-PAY = EMP-SAL - EMP-TAX
+                SET BRACKET-FOUND TO TRUE
+            END-IF
+            .
+      *
+       500-CLOSE-RTN.
+      *
+      *closes the employee file and the salary-audit-log
+      *
+            CLOSE EMPLOYEE-FILE
+            CLOSE SALARY-AUDIT-LOG
+            .
+      *
+      *THE SCOPE OF THE NEXT SENTENCE FINISHES AFTER GETTING A FULLSTOP
+      *IN CONTINUE THE SCOPE FINISHES AFTER MEETING THE SCOPE-TERMINATOR
+      *END-IF
+      *CONTINUE WAS INTRODUCED IN 1985 , WHILE NEXT SENTENCE IN 1974
+      *
+       600-DEMO-CONTINUE-VS-NEXT.
+      *
+      *runs the continue form in the first raise-review if and the
+      *next sentence form in the second, exactly as the original
+      *teaching example did, and writes an audit record for each
+      *decision from here rather than from inside 610/620, so the
+      *record is written even on the branch where next sentence
+      *swallows that paragraph's own display . emp-sal is restored to
+      *ws-old-sal before 620 runs so the next-sentence branch tests
+      *and raises the employee's actual starting salary, not the
+      *already-raised result left behind by the continue branch
+      *
+            MOVE EMP-SAL TO WS-OLD-SAL
+            PERFORM 610-DEMO-CONTINUE-BRANCH
+            MOVE "CONTINUE" TO SAU-BRANCH
+            PERFORM 630-WRITE-SALARY-AUDIT
+
+            MOVE WS-OLD-SAL TO EMP-SAL
+            PERFORM 620-DEMO-NEXT-SENTENCE-BRANCH
+            MOVE "NEXT SENT" TO SAU-BRANCH
+            PERFORM 630-WRITE-SALARY-AUDIT
+            .
+      *
+       610-DEMO-CONTINUE-BRANCH.
+      *
+      *continue's scope ends at the end-if right below, so control
+      *falls through normally to the display that follows . an
+      *employee already at the review salary gets no raise here
+      *
+            IF EMP-SAL = WS-RAISE-REVIEW-SAL
                 CONTINUE
               ELSE
-                ADD 50000 TO EMP-SAL
+                ADD WS-RAISE-AMOUNT TO EMP-SAL
             END-IF
-            DISPLAY "EMP SALARY " EMP-SAL
-            DISPLAY "MY NAME IS PRATHAMESH"
-      ***********************************************************
-              IF EMP-SAL = 100000
+            DISPLAY "DEMO BRANCH: CONTINUE  EMP SALARY " EMP-SAL.
+      *
+       620-DEMO-NEXT-SENTENCE-BRANCH.
+      *
+      *next sentence's scope runs all the way to the next fullstop,
+      *so when it fires it swallows the display below exactly like
+      *the original demo did . the audit record for this decision is
+      *still written by the caller, so it is never lost even when
+      *this branch's own console display is
+      *
+            IF EMP-SAL = WS-RAISE-REVIEW-SAL
                 NEXT SENTENCE
               ELSE
-                ADD 50000 TO EMP-SAL
-             END-IF
-             DISPLAY "EMP SALARY " EMP-SAL
-             DISPLAY "MY NAME IS PRATHAMESH"
+                ADD WS-RAISE-AMOUNT TO EMP-SAL
+            END-IF
+            DISPLAY "DEMO BRANCH: NEXT SENTENCE  EMP SALARY " EMP-SAL.
       *
-            STOP RUN.
-
-      *THE SCOPE OF THE NEXT SENTENCE FINISHES AFTER GETIING A FULLSTOP
-      *IN CONTINUE THE SCOPE FINISHES AFTER MEETING THE SCOPE-TERMINATOR
-      *END-IF
-      *CONTINUE WAS INTRODUCED IN 1985 , WHILE NEXT SENTENCE IN 1974
+       630-WRITE-SALARY-AUDIT.
+      *
+      *appends one row to the salary-audit-log recording which demo
+      *branch fired and the salary before and after
+      *
+            MOVE SPACES TO SALARY-AUDIT-REC
+            MOVE EMP-ID TO SAU-EMP-ID
+            MOVE WS-OLD-SAL TO SAU-OLD-SAL
+            MOVE EMP-SAL TO SAU-NEW-SAL
+            WRITE SALARY-AUDIT-REC
+            IF WS-STATUS2 NOT = 00
+                MOVE "WRITE SALARY-AUDIT-LOG" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       9999-ABEND-RTN.
+      *
+      *terminates the run on a bad file status or a salary that falls
+      *outside every tax bracket, instead of producing a silently
+      *wrong net pay
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* PGM48 ABEND                          *"
+            DISPLAY "* FAILING OPERATION: " WS-ABEND-WHERE
+            DISPLAY "* WS-STATUS1 (EMPLOYEE-FILE): " WS-STATUS1
+            DISPLAY "***************************************"
+            GOBACK.
