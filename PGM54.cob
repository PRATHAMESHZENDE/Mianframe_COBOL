@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PGM54.
+      *TOOLKIT MENU : DISPLAYS A MENU AND CALLS EACH OF THE FOUR
+      *STANDALONE HOMEWORK UTILITIES (ADDHW, DIVHW, EVENODDHW, PGM48)
+      *AS A SUBPROGRAM BASED ON OPERATOR CHOICE, SO THE TOOLKIT CAN BE
+      *RUN FROM ONE LOAD MODULE INSTEAD OF FOUR SEPARATE ONES
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE     PIC X(1) VALUE SPACE.
+       01 WS-QUIT-FLAG       PIC X(1) VALUE "N".
+           88 TOOLKIT-DONE       VALUE "Y".
+           88 TOOLKIT-NOT-DONE   VALUE "N".
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-MAIN-MODULE.
+      *
+      *controls the direction of the program logic
+      *
+            DISPLAY "PROGRAM START"
+            PERFORM 100-PROCESS-MENU-RTN
+                UNTIL TOOLKIT-DONE
+            DISPLAY "PROGRAM END."
+            GOBACK.
+      *
+       100-PROCESS-MENU-RTN.
+      *
+      *shows the menu, reads the operator's choice, and acts on it .
+      *each subprogram is cancelled right after it returns so its
+      *working-storage (accumulators, tallies, table contents) starts
+      *fresh the next time the operator picks the same option, instead
+      *of carrying over from this session's earlier run of it
+      *
+            PERFORM 200-DISPLAY-MENU-RTN
+            ACCEPT WS-MENU-CHOICE
+            EVALUATE WS-MENU-CHOICE
+                WHEN "1"
+                    CALL "YOUR-PROGRAM-NAME"
+                    CANCEL "YOUR-PROGRAM-NAME"
+                WHEN "2"
+                    CALL "DIVHW"
+                    CANCEL "DIVHW"
+                WHEN "3"
+                    CALL "EVENODDHW"
+                    CANCEL "EVENODDHW"
+                WHEN "4"
+                    CALL "PGM48"
+                    CANCEL "PGM48"
+                WHEN "5"
+                    SET TOOLKIT-DONE TO TRUE
+                WHEN OTHER
+                    DISPLAY "INVALID CHOICE - TRY AGAIN."
+            END-EVALUATE
+            .
+      *
+       200-DISPLAY-MENU-RTN.
+      *
+      *displays the toolkit menu
+      *
+            DISPLAY "***************************************"
+            DISPLAY "*            TOOLKIT MENU             *"
+            DISPLAY "***************************************"
+            DISPLAY "  1. ADDING MACHINE      (ADDHW)"
+            DISPLAY "  2. DIVISION WORKSHEET  (DIVHW)"
+            DISPLAY "  3. EVEN OR ODD CHECK   (EVENODDHW)"
+            DISPLAY "  4. PAYROLL CALCULATOR  (PGM48)"
+            DISPLAY "  5. QUIT"
+            DISPLAY "***************************************"
+            DISPLAY "  ENTER YOUR CHOICE : "
+            .
