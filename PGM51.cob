@@ -6,32 +6,119 @@
       *SEARCH ALL IS A BINARY SEARCH IT WORKS ONLY WHEN ENTRIES IN TABLE
       *IS SORTED ASCEND OR DESCEND THE INDEX DOES NOT REQUIRE
       *INITIALIZATION IT IS FASTER THAN SEARCH OPERATION
+      *
+      *THE TABLE BELOW IS NOW LOADED FROM ACCOUNT-FILE (THE SAME SORTED
+      *ACCOUNT-NUMBER FILE PGM52 READS AS OLD-MASTER) INSTEAD OF THE
+      *HARDCODED "1234567" DIGIT STRING, SO THIS BECOMES A REAL
+      *"IS THIS ACCOUNT ON FILE" LOOKUP UTILITY
       *
        ENVIRONMENT DIVISION.
       *
        CONFIGURATION SECTION.
       *
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "OLDMSTR"
+            FILE STATUS IS WS-STATUS1
+              ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+       FD ACCOUNT-FILE.
+      *     SAME SORTED ACCOUNT-NUMBER FILE PGM52 READS AS OLD-MASTER .
+      *     MUST STAY IN SYNC WITH PGM52.COB'S OLD-MASTER-REC LAYOUT --
+      *     A SHORTER RECORD HERE READS A PHYSICAL LINE LONGER THAN ITS
+      *     OWN FD AND ABENDS WITH FILE STATUS "06"
+       01 ACCOUNT-FILE-REC.
+           05 AF-ACCT-NO COPY ACCTREC.
+            05 FILLER        PIC X(5).
+            05 FILLER        PIC X(7).
+            05 FILLER        PIC X(3).
       *
        WORKING-STORAGE SECTION.
+      *
+       01 WS-STATUS1   PIC 99.
+       01 WS-ABEND-WHERE PIC X(30) VALUE SPACES.
+       01 WS-TABLE-COUNT PIC 9(4) VALUE ZERO.
       *
        01 WS-TABLE.
-           05 WS-A  OCCURS 7 ASCENDING KEY WS-NUM INDEXED BY I.
-           10 WS-NUM   PIC 9(1).
+           05 WS-NUM OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-TABLE-COUNT
+                   ASCENDING KEY WS-NUM
+                   INDEXED BY I COPY ACCTREC.
+      *
+      *ACCOUNT NUMBER TO LOOK UP . SUPPLIED BY WHATEVER CALLS THIS
+      *LOOKUP (HELD HERE AS A WORKING FIELD SINCE PGM50 RUNS STANDALONE)
+       01 WS-LOOKUP-ACCT-NO PIC X(5) VALUE "00003".
       *
        PROCEDURE DIVISION.
       *
        MAIN-PROCEDURE.
       *
-            MOVE "1234567" TO WS-TABLE
-            SEARCH ALL WS-A
-            AT END DISPLAY "NO ENTRY FOUND "
-            WHEN WS-NUM(I) = 1
-            DISPLAY "RECORD FOUND"
-            DISPLAY "WS-NUM " WS-NUM(I) "  " I
+            PERFORM 100-LOAD-TABLE
+            SEARCH ALL WS-NUM
+                AT END DISPLAY "NO ENTRY FOUND "
+                WHEN WS-NUM(I) = WS-LOOKUP-ACCT-NO
+                    DISPLAY "RECORD FOUND"
+                    DISPLAY "WS-NUM " WS-NUM(I) "  " I
             END-SEARCH
             STOP RUN.
+      *
+       100-LOAD-TABLE.
+      *
+      *reads account-file into ws-table so search all has a real,
+      *sorted set of account numbers to binary-search
+      *
+            OPEN INPUT ACCOUNT-FILE
+            IF WS-STATUS1 NOT = 00
+                MOVE "OPEN ACCOUNT-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            PERFORM 200-READ-ACCOUNT
+            PERFORM 300-LOAD-ONE-ENTRY
+                UNTIL AF-ACCT-NO = HIGH-VALUES
+            CLOSE ACCOUNT-FILE
+            .
+      *
+       200-READ-ACCOUNT.
+      *
+      *reads the next account-file record
+      *
+            READ ACCOUNT-FILE
+                AT END MOVE HIGH-VALUES TO AF-ACCT-NO
+            END-READ
+            IF WS-STATUS1 NOT = 00 AND WS-STATUS1 NOT = 10
+                MOVE "READ ACCOUNT-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       300-LOAD-ONE-ENTRY.
+      *
+      *copies one account number into the next free table slot . the
+      *table only holds 500 entries, so an account-file with more
+      *rows than that is treated as fatal instead of silently
+      *overflowing ws-num
+      *
+            IF WS-TABLE-COUNT >= 500
+                MOVE "ACCOUNT-FILE EXCEEDS 500 ENTRIES"
+                    TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            ADD 1 TO WS-TABLE-COUNT
+            MOVE AF-ACCT-NO TO WS-NUM(WS-TABLE-COUNT)
+            PERFORM 200-READ-ACCOUNT
+            .
+      *
+       9999-ABEND-RTN.
+      *
+      *terminates the run on a bad file status instead of searching
+      *a half-loaded table
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* PGM50 ABEND                          *"
+            DISPLAY "* FAILING OPERATION: " WS-ABEND-WHERE
+            DISPLAY "* WS-STATUS1 (ACCOUNT-FILE): " WS-STATUS1
+            DISPLAY "***************************************"
+            STOP RUN.
