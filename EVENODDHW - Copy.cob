@@ -13,27 +13,56 @@
       *
        WORKING-STORAGE SECTION.
        01 WS-INPUT.
+      *    STAYS ALPHANUMERIC SO GENUINELY BAD INPUT (LETTERS) IS
+      *    STILL VISIBLE TO THE NUMERIC-TEST BELOW -- ACCEPTING
+      *    DIRECTLY INTO A NUMERIC FIELD WOULD SANITIZE NON-DIGIT
+      *    KEYSTROKES TO ZERO BEFORE THE TEST EVER SAW THEM . JUSTIFIED
+      *    RIGHT MAKES SHORT INPUT LIKE "5" RIGHT-ALIGN AS "  5"
+      *    INSTEAD OF LEFT-ALIGNING AS "5  ", AND 00-PARA1 REPLACES THE
+      *    LEADING SPACES WITH ZEROS BEFORE TESTING SO A SHORT NUMBER
+      *    STILL PASSES IS NUMERIC
+           02 WS-NUM-ALPHA PIC X(3) JUSTIFIED RIGHT VALUE ZEROS.
            02 WS-NUM      PIC 9(3) VALUE ZERO.
            02 WS-CHOICE   PIC A(1) VALUE "Y".
        01 WS-OUTPUT.
           02 WS-REMAINDER PIC 9(3) VALUE ZERO.
           02 WS-QUOTIONT  PIC 9(3).
+          02 WS-CHECKED-COUNT PIC 9(5) VALUE ZERO.
+          02 WS-EVEN-COUNT    PIC 9(5) VALUE ZERO.
+          02 WS-ODD-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-VALID-NUM PIC X(1) VALUE "N".
+          88 NUM-IS-VALID      VALUE "Y".
+          88 NUM-NOT-VALID     VALUE "N".
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
        00-PARA1.
-          PERFORM UNTIL WS-CHOICE = "N"
+          PERFORM UNTIL WS-CHOICE = "N" OR WS-CHOICE = "n"
             DISPLAY "      CHECK A NUMBER IS EVEN OR ODD."
-            DISPLAY "       ENTER A NUMBER ."
-            ACCEPT WS-NUM
+            MOVE "N" TO WS-VALID-NUM
+            PERFORM UNTIL NUM-IS-VALID
+                DISPLAY "       ENTER A NUMBER ."
+                ACCEPT WS-NUM-ALPHA
+                INSPECT WS-NUM-ALPHA REPLACING LEADING SPACE BY ZERO
+                IF WS-NUM-ALPHA IS NUMERIC
+                    MOVE WS-NUM-ALPHA TO WS-NUM
+                    SET NUM-IS-VALID TO TRUE
+                ELSE
+                    DISPLAY "       INVALID ENTRY - DIGITS ONLY, "
+                            "TRY AGAIN."
+                END-IF
+            END-PERFORM
              DIVIDE WS-NUM BY 2 GIVING WS-QUOTIONT
              REMAINDER WS-REMAINDER
+             ADD 1 TO WS-CHECKED-COUNT
                 IF WS-REMAINDER IS NOT EQUAL TO 0
+                    ADD 1 TO WS-ODD-COUNT
                     DISPLAY "--------------------------------------"
                     DISPLAY "-         ODD NUMBER                 -"
                     DISPLAY "--------------------------------------"
                 ELSE
+                    ADD 1 TO WS-EVEN-COUNT
                     DISPLAY "--------------------------------------"
                     DISPLAY "-         EVEN NUMBER                -"
                     DISPLAY "--------------------------------------"
@@ -44,4 +73,7 @@
              ACCEPT WS-CHOICE
           END-PERFORM
          DISPLAY "    ******** PROGRAM END ********"
-       STOP RUN.
+         DISPLAY "    NUMBERS CHECKED : " WS-CHECKED-COUNT
+         DISPLAY "    EVEN COUNT      : " WS-EVEN-COUNT
+         DISPLAY "    ODD COUNT       : " WS-ODD-COUNT
+       GOBACK.
