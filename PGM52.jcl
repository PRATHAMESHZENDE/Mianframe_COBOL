@@ -0,0 +1,44 @@
+//PGM52J   JOB (ACCTG),'NIGHTLY MASTER UPDATE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS PGM52 (SEQUENTIAL MASTER UPDATE) AS A NIGHTLY BATCH JOB.
+//* OLD-MASTER, TRANS-FILE AND NEW-MASTER ARE ALL DD-NAMED SO THE
+//* SAME LOAD MODULE RUNS UNCHANGED AGAINST WHATEVER GENERATION
+//* OR DATASET THIS JOB POINTS THE DD STATEMENTS AT.
+//*-------------------------------------------------------------
+//* STEP005 BACKS UP THE INCOMING OLD-MASTER TO A DATE-STAMPED
+//* GENERATION BEFORE THE UPDATE RUNS, SO A BAD TRANFILE THAT
+//* CORRUPTS TODAY'S RUN CAN BE RECOVERED BY RESTORING THE PRIOR
+//* GENERATION INSTEAD OF HAVING NO WAY BACK.
+//*-------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//INDS     DD   DSN=PROD.ACCTG.OLDMSTR,DISP=SHR
+//OUTDS    DD   DSN=PROD.ACCTG.OLDMSTR.BACKUP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=020,BLKSIZE=02000)
+//SYSIN    DD   *
+  REPRO INFILE(INDS) OUTFILE(OUTDS)
+/*
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=PGM52
+//         COND=(0,NE,STEP005)
+//OLDMSTR  DD   DSN=PROD.ACCTG.OLDMSTR,DISP=SHR
+//TRANFILE DD   DSN=PROD.ACCTG.TRANFILE,DISP=SHR
+//*
+//* NEW-MASTER IS A GENERATION DATA GROUP : EACH RUN ROLLS A NEW
+//* GENERATION ON, SO (+1) IS THE GENERATION THIS STEP CREATES AND
+//* THE FOLLOWING PRODUCTION JOBS READ IT BACK AS (0) OR (-1).
+//*
+//NEWMSTR  DD   DSN=PROD.ACCTG.NEWMSTR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=020,BLKSIZE=02000)
+//SUSPFILE DD   DSN=PROD.ACCTG.SUSPFILE,DISP=SHR
+//CKPTFILE DD   DSN=PROD.ACCTG.CKPTFILE,DISP=SHR
+//AUDITLOG DD   DSN=PROD.ACCTG.AUDITLOG,DISP=MOD
+//CARRYFWD DD   DSN=PROD.ACCTG.CARRYFWD,DISP=SHR
+//DORMRPT  DD   DSN=PROD.ACCTG.DORMRPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
