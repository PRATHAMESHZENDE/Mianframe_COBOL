@@ -1,15 +1,26 @@
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. DIVHW.
+      *DIVISION WORKSHEET : RUNS A HANDFUL OF DIVIDE FORMS AND
+      *APPENDS EACH RESULT AS A ROW ON DIVRPT SO THE WORKSHEET CAN
+      *BE ARCHIVED, NOT JUST DISPLAYED
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "DIVRPT"
+            FILE STATUS IS WS-STATUS1
+              ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+      *-----------------------
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
       *-----------------------
        WORKING-STORAGE SECTION.
 
@@ -20,26 +31,115 @@
        01 DIV PIC 9(3)V999.
        01 REM PIC 9(3).
 
+       01 WS-STATUS1 PIC 99.
+       01 WS-ABEND-WHERE PIC X(30) VALUE SPACES.
+      *
+      *ONE ROW PER DIVIDE RESULT WRITTEN TO REPORT-FILE
+       01 WS-DETAIL-LINE.
+           05 DL-DIVIDEND    PIC ZZ9.
+            05 FILLER          PIC X(3) VALUE " / ".
+            05 DL-DIVISOR      PIC ZZ9.
+            05 FILLER          PIC X(3) VALUE " = ".
+            05 DL-QUOTIENT     PIC ZZZ.999.
+            05 FILLER          PIC X(3) VALUE " R ".
+            05 DL-REMAINDER    PIC ZZ9.
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
+            OPEN OUTPUT REPORT-FILE
+            IF WS-STATUS1 NOT = 00
+                MOVE "OPEN REPORT-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+
             DIVIDE A INTO B GIVING DIV
+                ON SIZE ERROR
+                    DISPLAY "DIVIDE BY ZERO OR OVERFLOW - A INTO B"
+            END-DIVIDE
             DISPLAY DIV
+            MOVE A TO DL-DIVISOR
+            MOVE B TO DL-DIVIDEND
+            MOVE DIV TO DL-QUOTIENT
+            MOVE ZERO TO DL-REMAINDER
+            PERFORM WRITE-DETAIL-ROW
 
             DIVIDE A INTO B GIVING C
+                ON SIZE ERROR
+                    DISPLAY "DIVIDE BY ZERO OR OVERFLOW - A INTO B"
+            END-DIVIDE
             DISPLAY C
+            MOVE A TO DL-DIVISOR
+            MOVE B TO DL-DIVIDEND
+            MOVE C TO DL-QUOTIENT
+            MOVE ZERO TO DL-REMAINDER
+            PERFORM WRITE-DETAIL-ROW
 
             DIVIDE A INTO B GIVING C REMAINDER D
+                ON SIZE ERROR
+                    DISPLAY "DIVIDE BY ZERO OR OVERFLOW - A INTO B"
+            END-DIVIDE
             DISPLAY C," ", D
+            MOVE A TO DL-DIVISOR
+            MOVE B TO DL-DIVIDEND
+            MOVE C TO DL-QUOTIENT
+            MOVE D TO DL-REMAINDER
+            PERFORM WRITE-DETAIL-ROW
 
             *> DIVIDE 10 INTO A
             DISPLAY A
 
             DIVIDE A BY 10 GIVING DIV
+                ON SIZE ERROR
+                    DISPLAY "DIVIDE BY ZERO OR OVERFLOW - A BY 10"
+            END-DIVIDE
             DISPLAY DIV
+            MOVE A TO DL-DIVIDEND
+            MOVE 10 TO DL-DIVISOR
+            MOVE DIV TO DL-QUOTIENT
+            MOVE ZERO TO DL-REMAINDER
+            PERFORM WRITE-DETAIL-ROW
+
+            DIVIDE 10 INTO A GIVING C
+                ON SIZE ERROR
+                    DISPLAY "DIVIDE BY ZERO OR OVERFLOW - 10 INTO A"
+            END-DIVIDE
+            MOVE 10 TO DL-DIVISOR
+            MOVE A TO DL-DIVIDEND
+            MOVE C TO DL-QUOTIENT
+            MOVE ZERO TO DL-REMAINDER
+            PERFORM WRITE-DETAIL-ROW
 
-            DIVIDE 10 INTO A,B GIVING C,D
+            DIVIDE 10 INTO B GIVING D
+                ON SIZE ERROR
+                    DISPLAY "DIVIDE BY ZERO OR OVERFLOW - 10 INTO B"
+            END-DIVIDE
+            MOVE 10 TO DL-DIVISOR
+            MOVE B TO DL-DIVIDEND
+            MOVE D TO DL-QUOTIENT
+            MOVE ZERO TO DL-REMAINDER
+            PERFORM WRITE-DETAIL-ROW
 
+            CLOSE REPORT-FILE
+            GOBACK.
 
+       WRITE-DETAIL-ROW.
+      *
+      *appends the current ws-detail-line as one row of the division
+      *worksheet
+      *
+            MOVE WS-DETAIL-LINE TO REPORT-LINE
+            WRITE REPORT-LINE.
+      *
+       9999-ABEND-RTN.
+      *
+      *terminates the run on a bad file status instead of continuing
+      *past a report file that never opened
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* DIVHW ABEND                          *"
+            DISPLAY "* FAILING OPERATION: " WS-ABEND-WHERE
+            DISPLAY "* WS-STATUS1 (REPORT-FILE): " WS-STATUS1
+            DISPLAY "***************************************"
             STOP RUN.
