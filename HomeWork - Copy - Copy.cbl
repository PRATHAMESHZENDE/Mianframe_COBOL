@@ -4,22 +4,66 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-MARKS ASSIGN TO "STUMRKS"
+            FILE STATUS IS WS-STATUS1
+              ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+      *-----------------------
+       FD STUDENT-MARKS.
+      *     ONE RECORD PER STUDENT IN THE CLASS . LINE SEQUENTIAL SO
+      *     THE FILE NATURALLY HOLDS AS MANY STUDENTS AS THE TERM HAS,
+      *     WITH NO RECOMPILE NEEDED WHEN THE ROSTER CHANGES
+       01 STUDENT-MARK-REC.
+           05 SM-STUDENT-ID   PIC X(5).
+            05 SM-SUBJECT-CODE  PIC X(3).
+            05 SM-MARK          PIC 9(3).
       *-----------------------
        WORKING-STORAGE SECTION.
-       01 STDMRK1      PIC 9(2) VALUE 28.
-       01 STDMRK2      PIC 9(2) VALUE 72.
-       01 STDMRK3      PIC 9(2) VALUE 85.
-       01 STDMRK4      PIC 9(2) VALUE 92.
-       01 STDMRK5      PIC 9(2) VALUE 66.
-       01 TOTAL        PIC 9(4).
-       01 AVG_OF_CLASS PIC 9(2)V999.
+       01 WS-STATUS1        PIC 99.
+       01 WS-ABEND-WHERE    PIC X(30) VALUE SPACES.
+       01 WS-STUDENT-COUNT  PIC 9(5) VALUE ZERO.
+       01 TOTAL             PIC 9(7) VALUE ZERO.
+       01 AVG_OF_CLASS      PIC 9(2)V999.
+      *
+      *PASS/FAIL AND GRADE THRESHOLDS
+       01 WS-PASS-MARK      PIC 9(3) VALUE 040.
+       01 WS-GRADE          PIC X(1).
+       01 WS-PASS-FAIL      PIC X(4).
+      *
+      *SUBJECT-WISE BREAKDOWN TABLE . ONE ENTRY PER DISTINCT SUBJECT
+      *CODE SEEN ON THE STUDENT-MARKS FILE THIS TERM
+       01 WS-SUBJECT-ENTRY-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-SUBJECT-TABLE.
+           05 WS-SUBJECT-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-SUBJ-IDX.
+               10 WS-SUBJ-CODE    PIC X(3) VALUE SPACES.
+               10 WS-SUBJ-TOTAL   PIC 9(7) VALUE ZERO.
+               10 WS-SUBJ-COUNT   PIC 9(5) VALUE ZERO.
+       01 WS-SUBJ-AVERAGE    PIC 9(3)V999.
+       01 WS-FOUND-SUBJECT   PIC X(1) VALUE "N".
+           88 SUBJECT-FOUND      VALUE "Y".
+           88 SUBJECT-NOT-FOUND  VALUE "N".
       ***************************************
        01 TEMP_IN_DEGREE PIC 9(3)V99 VALUE 50.
        01 TEMP_IN_FARENHEIT PIC 9(3)V99.
+       01 WS-TEMP-CHOICE  PIC X(1) VALUE SPACE.
+      *    STAYS ALPHANUMERIC SO GENUINELY BAD INPUT (LETTERS) IS
+      *    STILL VISIBLE TO THE NUMERIC-TEST BELOW -- ACCEPTING
+      *    DIRECTLY INTO A NUMERIC FIELD WOULD SANITIZE NON-DIGIT
+      *    KEYSTROKES TO ZERO BEFORE THE TEST EVER SAW THEM . JUSTIFIED
+      *    RIGHT MAKES SHORT INPUT LIKE "5" RIGHT-ALIGN AS "  5"
+      *    INSTEAD OF LEFT-ALIGNING AS "5  ", AND 6000-TEMP-CONVERT-
+      *    RTN REPLACES THE LEADING SPACES WITH ZEROS BEFORE TESTING
+      *    SO A SHORT TEMPERATURE STILL PASSES IS NUMERIC
+       01 WS-TEMP-ALPHA   PIC X(3) JUSTIFIED RIGHT VALUE ZEROS.
+       01 WS-VALID-TEMP   PIC X(1) VALUE "N".
+           88 TEMP-IS-VALID      VALUE "Y".
+           88 TEMP-NOT-VALID     VALUE "N".
 
 
       *-----------------------
@@ -29,14 +73,212 @@
 
        FIRST-PARAGRAPH.
 
-            COMPUTE TOTAL= STDMRK1 + STDMRK2 + STDMRK3 + STDMRK4 +,
-            STDMRK5
-            COMPUTE AVG_OF_CLASS= TOTAL/5
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-READ-STUDENT
+            PERFORM 3000-ACCUMULATE-MARKS
+                UNTIL SM-STUDENT-ID = HIGH-VALUES
+            PERFORM 4000-COMPUTE-AVERAGE
+            PERFORM 4100-PRINT-SUBJECT-AVERAGES
+            PERFORM 5000-CLOSE-RTN
+
+            PERFORM 6000-TEMP-CONVERT-RTN
+            STOP RUN.
+
+       1000-INITIALIZE.
+      *
+      *opens the student-marks file for this term
+      *
+            OPEN INPUT STUDENT-MARKS
+            IF WS-STATUS1 NOT = 00
+                MOVE "OPEN STUDENT-MARKS" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF.
+
+       2000-READ-STUDENT.
+      *
+      *reads the next student's mark record
+      *
+            READ STUDENT-MARKS
+                AT END MOVE HIGH-VALUES TO SM-STUDENT-ID
+            END-READ.
+
+       3000-ACCUMULATE-MARKS.
+      *
+      *adds one student's mark into the running class total and
+      *reports that student's pass/fail status and letter grade
+      *
+            ADD SM-MARK TO TOTAL
+            ADD 1 TO WS-STUDENT-COUNT
+            PERFORM 3500-CLASSIFY-MARK
+            PERFORM 3600-ACCUMULATE-SUBJECT-TOTAL
+            DISPLAY "STUDENT " SM-STUDENT-ID " SUBJECT " SM-SUBJECT-CODE
+                    " MARK " SM-MARK " GRADE " WS-GRADE " " WS-PASS-FAIL
+            PERFORM 2000-READ-STUDENT.
+
+       3500-CLASSIFY-MARK.
+      *
+      *derives the letter grade and pass/fail flag for sm-mark . a, b
+      *and c grades pass, an f grade fails
+      *
+            EVALUATE TRUE
+                WHEN SM-MARK NOT >= WS-PASS-MARK
+                    MOVE "F" TO WS-GRADE
+                WHEN SM-MARK >= 090
+                    MOVE "A" TO WS-GRADE
+                WHEN SM-MARK >= 075
+                    MOVE "B" TO WS-GRADE
+                WHEN OTHER
+                    MOVE "C" TO WS-GRADE
+            END-EVALUATE
+            IF WS-GRADE = "F"
+                MOVE "FAIL" TO WS-PASS-FAIL
+            ELSE
+                MOVE "PASS" TO WS-PASS-FAIL
+            END-IF.
+
+       3600-ACCUMULATE-SUBJECT-TOTAL.
+      *
+      *folds the current mark into its subject's running total in
+      *ws-subject-table, adding a new table entry the first time a
+      *subject code is seen
+      *
+            MOVE "N" TO WS-FOUND-SUBJECT
+            PERFORM 3610-SEARCH-SUBJECT-TABLE
+                VARYING WS-SUBJ-IDX FROM 1 BY 1
+                UNTIL WS-SUBJ-IDX > WS-SUBJECT-ENTRY-COUNT
+                   OR SUBJECT-FOUND
+            IF SUBJECT-NOT-FOUND
+                PERFORM 3620-ADD-NEW-SUBJECT
+            END-IF.
+
+       3610-SEARCH-SUBJECT-TABLE.
+      *
+      *tests one subject-table entry for a match on sm-subject-code
+      *
+            IF WS-SUBJ-CODE(WS-SUBJ-IDX) = SM-SUBJECT-CODE
+                ADD SM-MARK TO WS-SUBJ-TOTAL(WS-SUBJ-IDX)
+                ADD 1 TO WS-SUBJ-COUNT(WS-SUBJ-IDX)
+                SET SUBJECT-FOUND TO TRUE
+            END-IF.
+
+       3620-ADD-NEW-SUBJECT.
+      *
+      *opens a brand-new subject-table entry for a subject code that
+      *hasn't been seen yet this term . ws-subject-table only holds
+      *10 entries, so a class with more distinct subject codes than
+      *that is treated as fatal instead of silently overflowing it
+      *
+            IF WS-SUBJECT-ENTRY-COUNT >= 10
+                DISPLAY "MORE THAN 10 DISTINCT SUBJECT CODES ON "
+                        "STUDENT-MARKS -- UNABLE TO CONTINUE"
+                STOP RUN
+            END-IF
+            ADD 1 TO WS-SUBJECT-ENTRY-COUNT
+            SET WS-SUBJ-IDX TO WS-SUBJECT-ENTRY-COUNT
+            MOVE SM-SUBJECT-CODE TO WS-SUBJ-CODE(WS-SUBJ-IDX)
+            MOVE SM-MARK TO WS-SUBJ-TOTAL(WS-SUBJ-IDX)
+            MOVE 1 TO WS-SUBJ-COUNT(WS-SUBJ-IDX).
+
+       4000-COMPUTE-AVERAGE.
+      *
+      *computes and displays the class average over however many
+      *students were actually read this term, along with the
+      *class-average's own pass/fail status and letter grade
+      *
+            IF WS-STUDENT-COUNT > 0
+                COMPUTE AVG_OF_CLASS ROUNDED = TOTAL / WS-STUDENT-COUNT
+                    ON SIZE ERROR
+                        DISPLAY "AVG_OF_CLASS SIZE ERROR - CHECK DATA"
+                END-COMPUTE
+            END-IF
+            MOVE AVG_OF_CLASS TO SM-MARK
+            PERFORM 3500-CLASSIFY-MARK
             DISPLAY "CALCULATE AVERAGE MARKS OF STUDENTS"
-            DISPLAY AVG_OF_CLASS
+            DISPLAY "NUMBER OF STUDENTS = " WS-STUDENT-COUNT
+            DISPLAY AVG_OF_CLASS " GRADE " WS-GRADE " " WS-PASS-FAIL.
+
+       4100-PRINT-SUBJECT-AVERAGES.
+      *
+      *displays the subject-wise average for every subject code
+      *accumulated in ws-subject-table this term
+      *
+            DISPLAY "SUBJECT-WISE BREAKDOWN"
+            PERFORM 4110-PRINT-ONE-SUBJECT
+                VARYING WS-SUBJ-IDX FROM 1 BY 1
+                UNTIL WS-SUBJ-IDX > WS-SUBJECT-ENTRY-COUNT.
+
+       4110-PRINT-ONE-SUBJECT.
+      *
+      *computes and displays one subject-table entry's average
+      *
+            COMPUTE WS-SUBJ-AVERAGE ROUNDED = WS-SUBJ-TOTAL(WS-SUBJ-IDX)
+                    / WS-SUBJ-COUNT(WS-SUBJ-IDX)
+                ON SIZE ERROR
+                    DISPLAY "WS-SUBJ-AVERAGE SIZE ERROR - CHECK DATA"
+            END-COMPUTE
+            DISPLAY "  SUBJECT " WS-SUBJ-CODE(WS-SUBJ-IDX)
+                    " AVERAGE " WS-SUBJ-AVERAGE
+                    " (" WS-SUBJ-COUNT(WS-SUBJ-IDX) " MARKS)".
+
+       5000-CLOSE-RTN.
+      *
+      *closes the student-marks file
+      *
+            CLOSE STUDENT-MARKS.
 
-            COMPUTE TEMP_IN_FARENHEIT = (TEMP_IN_DEGREE *(9/5)) + 32
-            DISPLAY "FARENHEIT = " TEMP_IN_FARENHEIT
+       6000-TEMP-CONVERT-RTN.
+      *
+      *interactive celsius/fahrenheit converter . operator picks a
+      *direction, then enters the temperature to convert instead of
+      *this program only ever proving one fixed 50-degree conversion
+      *
+            DISPLAY "**************************************"
+            DISPLAY "   TEMPERATURE CONVERSION"
+            DISPLAY "**************************************"
+            DISPLAY "  1. CELSIUS TO FAHRENHEIT"
+            DISPLAY "  2. FAHRENHEIT TO CELSIUS"
+            DISPLAY "  ENTER YOUR CHOICE : "
+            ACCEPT WS-TEMP-CHOICE
+            MOVE "N" TO WS-VALID-TEMP
+            PERFORM UNTIL TEMP-IS-VALID
+                DISPLAY "  ENTER THE TEMPERATURE TO CONVERT : "
+                ACCEPT WS-TEMP-ALPHA
+                INSPECT WS-TEMP-ALPHA REPLACING LEADING SPACE BY ZERO
+                IF WS-TEMP-ALPHA IS NUMERIC
+                    SET TEMP-IS-VALID TO TRUE
+                ELSE
+                    DISPLAY "  INVALID ENTRY - DIGITS ONLY, "
+                            "TRY AGAIN."
+                END-IF
+            END-PERFORM
+            EVALUATE WS-TEMP-CHOICE
+                WHEN "1"
+                    MOVE WS-TEMP-ALPHA TO TEMP_IN_DEGREE
+                    COMPUTE TEMP_IN_FARENHEIT =
+                            (TEMP_IN_DEGREE * 9 / 5) + 32
+                    DISPLAY TEMP_IN_DEGREE " CELSIUS = "
+                            TEMP_IN_FARENHEIT " FARENHEIT"
+                WHEN "2"
+                    MOVE WS-TEMP-ALPHA TO TEMP_IN_FARENHEIT
+                    COMPUTE TEMP_IN_DEGREE =
+                            (TEMP_IN_FARENHEIT - 32) * 5 / 9
+                    DISPLAY TEMP_IN_FARENHEIT " FARENHEIT = "
+                            TEMP_IN_DEGREE " CELSIUS"
+                WHEN OTHER
+                    DISPLAY "  INVALID MENU CHOICE - SKIPPING "
+                            "CONVERSION."
+            END-EVALUATE.
+      *
+       9999-ABEND-RTN.
+      *
+      *terminates the run on a bad file status instead of continuing
+      *past a student-marks file that never opened
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* HOMEWORK ABEND                       *"
+            DISPLAY "* FAILING OPERATION: " WS-ABEND-WHERE
+            DISPLAY "* WS-STATUS1 (STUDENT-MARKS): " WS-STATUS1
+            DISPLAY "***************************************"
             STOP RUN.
 
        END PROGRAM HomeWork.
