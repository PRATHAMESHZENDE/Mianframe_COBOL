@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------
+      *ACCTREC : SHARED ACCOUNT-NUMBER PICTURE CLAUSE
+      *
+      *COPY THIS MEMBER ON THE SAME LINE AS YOUR OWN LEVEL NUMBER AND
+      *FIELD NAME SO THE ACCOUNT-NUMBER WIDTH LIVES IN ONE PLACE FOR
+      *EVERY PROGRAM THAT CARRIES AN ACCOUNT NUMBER, E.G.
+      *
+      *    01 OLD-MASTER-REC.
+      *        05 OM-ACCT-NO COPY ACCTREC.
+      *         05 OM-AMOUNT PIC 9(5).
+      *-----------------------------------------------------------
+           PIC X(5).
