@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PGM56.
+      *PRINTS A COUNT AND LISTING OF EVERY ACCOUNT 700-NEW-ACCOUNT
+      *ROUTED TO SUSPENSE-FILE IN THE PGM52 RUN JUST ENDED, SO A NEW
+      *"ACCOUNTS OPENED" REPORT IS AVAILABLE SAME-DAY INSTEAD OF
+      *DIFFING OLDMASTER.TXT AGAINST NEWMASTER.TXT BY HAND
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+            FILE STATUS IS WS-STATUS1
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD SUSPENSE-FILE.
+      *     SAME LAYOUT PGM52 WRITES . ONLY ROWS WHOSE SUS-REASON
+      *     MATCHES THE LITERAL 700-NEW-ACCOUNT WRITES ARE NEW-ACCOUNT
+      *     ROWS -- OTHER REASONS (E.G. REJECTED OVERDRAFTS) ARE SKIPPED
+       01 SUSPENSE-REC.
+           05 SUS-ACCT-NO   PIC X(5).
+            05 SUS-AMOUNT    PIC 9(5).
+            05 SUS-TYPE      PIC X(1).
+            05 SUS-REASON    PIC X(20).
+            05 FILLER        PIC X(68).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-STATUS1        PIC 99.
+       01 WS-ABEND-WHERE    PIC X(30) VALUE SPACES.
+      *
+      *     PGM52's SUS-REASON FIELD IS ONLY PIC X(20), SO ITS MOVE OF
+      *     THE LONGER LITERAL IS TRUNCATED TO THIS ON NEW-ACCOUNT ROWS
+       01 WS-NEW-ACCT-REASON  PIC X(20)
+               VALUE "ACCT NOT ON OLD-MAST".
+       01 WS-NEW-ACCT-CNT     PIC 9(5) VALUE ZERO.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-MAIN-MODULE.
+      *
+      *controls the direction of the program logic
+      *
+            DISPLAY "PROGRAM START"
+            PERFORM 100-INITIALIZATION-RTN
+            PERFORM 200-PRINT-HEADING-RTN
+            PERFORM 300-READ-SUSPENSE
+            PERFORM 400-LIST-ONE-SUSPENSE-REC
+                UNTIL SUS-ACCT-NO = HIGH-VALUES
+            PERFORM 500-PRINT-SUMMARY-RTN
+            PERFORM 600-CLOSE-RTN
+            DISPLAY "PROGRAM END."
+            STOP RUN.
+      *
+       100-INITIALIZATION-RTN.
+      *
+      *opens the suspense file written by the pgm52 run being reported
+      *on
+      *
+            OPEN INPUT SUSPENSE-FILE
+            IF WS-STATUS1 NOT = 00
+                MOVE "OPEN SUSPENSE-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       200-PRINT-HEADING-RTN.
+      *
+      *prints the report heading
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* NEW ACCOUNTS OPENED REPORT           *"
+            DISPLAY "***************************************"
+            DISPLAY "ACCT NO.   AMOUNT"
+            .
+      *
+       300-READ-SUSPENSE.
+      *
+      *reads the next suspense-file record
+      *
+            READ SUSPENSE-FILE
+                AT END MOVE HIGH-VALUES TO SUS-ACCT-NO
+            END-READ
+            IF WS-STATUS1 NOT = 00 AND WS-STATUS1 NOT = 10
+                MOVE "READ SUSPENSE-FILE" TO WS-ABEND-WHERE
+                PERFORM 9999-ABEND-RTN
+            END-IF
+            .
+      *
+       400-LIST-ONE-SUSPENSE-REC.
+      *
+      *lists and tallies this suspense record only if it was routed
+      *here by 700-new-account rather than for some other reason (for
+      *example a rejected overdraft), then reads the next one
+      *
+            IF SUS-REASON = WS-NEW-ACCT-REASON
+                DISPLAY SUS-ACCT-NO "     " SUS-AMOUNT
+                ADD 1 TO WS-NEW-ACCT-CNT
+            END-IF
+            PERFORM 300-READ-SUSPENSE.
+      *
+       500-PRINT-SUMMARY-RTN.
+      *
+      *prints the count of new accounts opened this run
+      *
+            DISPLAY "***************************************"
+            DISPLAY "NEW ACCOUNTS OPENED TODAY : " WS-NEW-ACCT-CNT
+            DISPLAY "***************************************"
+            .
+      *
+       600-CLOSE-RTN.
+      *
+      *closes the suspense file
+      *
+            CLOSE SUSPENSE-FILE
+            .
+      *
+       9999-ABEND-RTN.
+      *
+      *terminates the run on a bad file status instead of reporting a
+      *count derived from a partially-read file
+      *
+            DISPLAY "***************************************"
+            DISPLAY "* PGM56 ABEND                          *"
+            DISPLAY "* FAILING OPERATION: " WS-ABEND-WHERE
+            DISPLAY "* WS-STATUS1 (SUSPENSE-FILE): " WS-STATUS1
+            DISPLAY "***************************************"
+            STOP RUN.
